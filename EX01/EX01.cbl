@@ -1,54 +1,415 @@
-       IDENTIFICATION DIVISION.
-      *ESTE PROGRAMA FOI DESENVOLVIDO EM LINUX E COMPILADO USANDO GNUCBL
-       PROGRAM-ID. EX01.
-       AUTHOR. Matheus.
-       DATE-WRITTEN. 17/03/2025.
-       DATE-COMPILED.
-       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. MY-PC.
-       OBJECT-COMPUTER. MY-PC.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CADASTRO-INT ASSIGN TO "CADCLI1.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADASTRO-OUT ASSIGN TO "CADCLI2.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADASTRO-INT.
-       01 DADOS-INT.
-           05 CODIGO-INT   PIC X(5).
-           05 NOME-INT     PIC X(20).
-
-       FD CADASTRO-OUT.
-       01 DADOS-OUT.
-           05 NOME-OUT         PIC X(20).
-           05 CODIGO-OUT       PIC X(5).
-
-       WORKING-STORAGE SECTION.
-       01 FIMARQ PIC X(1) VALUE "N".
-
-       PROCEDURE DIVISION.
-       INICIO.
-           OPEN INPUT CADASTRO-INT
-           OPEN OUTPUT CADASTRO-OUT
-
-           PERFORM UNTIL FIMARQ = "S"
-               READ CADASTRO-INT AT END
-                   MOVE "S" TO FIMARQ
-               NOT AT END
-                   MOVE NOME-INT TO NOME-OUT
-                   MOVE CODIGO-INT TO CODIGO-OUT
-                   WRITE DADOS-OUT
-               END-READ
-           END-PERFORM
-
-           CLOSE CADASTRO-INT
-           CLOSE CADASTRO-OUT
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+      *ESTE PROGRAMA FOI DESENVOLVIDO EM LINUX E COMPILADO USANDO GNUCBL
+       PROGRAM-ID. EX01.
+       AUTHOR. Matheus.
+       DATE-WRITTEN. 17/03/2025.
+       DATE-COMPILED.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MY-PC.
+       OBJECT-COMPUTER. MY-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADASTRO-INT ASSIGN TO "CADCLI1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADASTRO-OUT ASSIGN TO "CADCLI2.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CODIGO-OUT.
+           SELECT CADASTRO-TRANS ASSIGN TO "CADCLIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADASTRO-CAB ASSIGN TO "CADCLI2CAB.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CAB.
+           SELECT PARAMETROS ASSIGN TO "EX01PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARM.
+           SELECT REJEITOS ASSIGN TO "REJEITOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REJ.
+           SELECT CKPT ASSIGN TO "EX01CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADASTRO-INT.
+       01 DADOS-INT.
+           05 CODIGO-INT      PIC X(5).
+           05 NOME-INT        PIC X(20).
+           05 CPF-INT         PIC X(11).
+           05 ENDERECO-INT    PIC X(30).
+           05 TELEFONE-INT    PIC X(15).
+
+       FD CADASTRO-OUT.
+       01 DADOS-OUT.
+           05 NOME-OUT         PIC X(20).
+           05 CODIGO-OUT       PIC X(5).
+           05 CPF-OUT          PIC X(11).
+           05 ENDERECO-OUT     PIC X(30).
+           05 TELEFONE-OUT     PIC X(15).
+
+       FD CADASTRO-CAB.
+       01 REG-CONTROLE-OUT.
+           05 DATA-EXEC-CAB    PIC 9(8).
+           05 QTD-REG-CAB      PIC 9(7).
+
+       FD CADASTRO-TRANS.
+       01 DADOS-TRANS.
+           05 TIPO-TRANS       PIC X(1).
+               88 TRANS-INCLUSAO    VALUE "I".
+               88 TRANS-ALTERACAO   VALUE "A".
+               88 TRANS-EXCLUSAO    VALUE "E".
+           05 CODIGO-TRANS     PIC X(5).
+           05 NOME-TRANS       PIC X(20).
+           05 CPF-TRANS        PIC X(11).
+           05 ENDERECO-TRANS   PIC X(30).
+           05 TELEFONE-TRANS   PIC X(15).
+
+       FD PARAMETROS.
+       01 REG-PARM.
+           05 MODO-EXECUCAO    PIC X(1).
+               88 MODO-CARGA-COMPLETA VALUE "F".
+               88 MODO-ATUALIZACAO    VALUE "T".
+
+       FD REJEITOS.
+       01 DADOS-REJEITO.
+           05 PROGRAMA-REJ     PIC X(4).
+           05 CHAVE-REJ        PIC X(10).
+           05 MOTIVO-REJ       PIC X(30).
+
+       FD CKPT.
+       01 DADOS-CKPT.
+           05 CONTADOR-CKPT      PIC 9(7).
+           05 LIDOS-CKPT         PIC 9(7).
+           05 GRAVADOS-CKPT      PIC 9(7).
+           05 REJEITADOS-CKPT    PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01 FIMARQ PIC X(1) VALUE "N".
+       01 FIM-TRANS PIC X(1) VALUE "N".
+       01 WS-STATUS-PARM PIC X(2).
+       01 WS-STATUS-CKPT       PIC X(2).
+       01 WS-CONTADOR-CKPT     PIC 9(7) COMP VALUE ZERO.
+       01 WS-CONTADOR-ATUAL    PIC 9(7) COMP VALUE ZERO.
+       01 WS-INDICE-SKIP       PIC 9(7) COMP.
+       01 WS-QTD-CAB           PIC 9(7) COMP VALUE ZERO.
+       01 WS-DATA-EXECUCAO     PIC 9(8).
+       01 WS-DELTA-CAB         PIC S9(7) COMP VALUE ZERO.
+       01 WS-STATUS-CAB        PIC X(2).
+       01 WS-QTD-REG-CAB-ANT   PIC 9(7) VALUE ZERO.
+
+       01 TAB-CLIENTES.
+           05 QTD-CLIENTES     PIC 9(5) COMP VALUE ZERO.
+           05 TAB-CLI-ITEM     OCCURS 1 TO 9999 TIMES
+                               DEPENDING ON QTD-CLIENTES
+                               INDEXED BY IDX-CLI.
+               10 TAB-CODIGO   PIC X(5).
+
+       01 SW-DUPLICADO         PIC X(1) VALUE "N".
+           88 CODIGO-DUPLICADO VALUE "S".
+           88 CODIGO-INEDITO   VALUE "N".
+
+       01 CONT-LIDOS           PIC 9(7) COMP VALUE ZERO.
+       01 CONT-GRAVADOS        PIC 9(7) COMP VALUE ZERO.
+       01 CONT-REJEITADOS      PIC 9(7) COMP VALUE ZERO.
+       01 WS-STATUS-REJ        PIC X(2).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM LE-PARAMETRO
+           IF MODO-ATUALIZACAO
+               PERFORM ATUALIZACAO-INCREMENTAL
+           ELSE
+               PERFORM CARGA-COMPLETA
+           END-IF
+           PERFORM EXIBE-TOTAIS
+           STOP RUN.
+
+       EXIBE-TOTAIS.
+           DISPLAY "EX01: TOTAIS DO PROCESSAMENTO"
+           DISPLAY "EX01: REGISTROS LIDOS ...... " CONT-LIDOS
+           DISPLAY "EX01: REGISTROS GRAVADOS .... " CONT-GRAVADOS
+           DISPLAY "EX01: REGISTROS REJEITADOS .. " CONT-REJEITADOS.
+
+       LE-PARAMETRO.
+           SET MODO-CARGA-COMPLETA TO TRUE
+           OPEN INPUT PARAMETROS
+           IF WS-STATUS-PARM = "00"
+               READ PARAMETROS
+                   AT END
+                       SET MODO-CARGA-COMPLETA TO TRUE
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+
+       CARGA-COMPLETA.
+           PERFORM LE-CHECKPOINT
+           IF WS-CONTADOR-CKPT = ZERO
+               PERFORM CONTA-CABECALHO
+           END-IF
+           OPEN INPUT CADASTRO-INT
+           IF WS-CONTADOR-CKPT > ZERO
+               OPEN I-O CADASTRO-OUT
+               PERFORM AVANCA-CHECKPOINT
+           ELSE
+               OPEN OUTPUT CADASTRO-OUT
+               PERFORM GRAVA-CABECALHO
+           END-IF
+           MOVE WS-CONTADOR-CKPT TO WS-CONTADOR-ATUAL
+           PERFORM ABRE-REJEITOS
+
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADASTRO-INT AT END
+                   MOVE "S" TO FIMARQ
+               NOT AT END
+                   ADD 1 TO CONT-LIDOS
+                   ADD 1 TO WS-CONTADOR-ATUAL
+                   IF CODIGO-INT = SPACES
+                       ADD 1 TO CONT-REJEITADOS
+                       MOVE "EX01" TO PROGRAMA-REJ
+                       MOVE CODIGO-INT TO CHAVE-REJ
+                       MOVE "CODIGO EM BRANCO" TO MOTIVO-REJ
+                       WRITE DADOS-REJEITO
+                   ELSE
+                       PERFORM VERIFICA-DUPLICIDADE
+                       IF CODIGO-DUPLICADO
+                           ADD 1 TO CONT-REJEITADOS
+                           DISPLAY "EX01: CODIGO " CODIGO-INT
+                                   " DUPLICADO - REGISTRO REJEITADO"
+                           MOVE "EX01" TO PROGRAMA-REJ
+                           MOVE CODIGO-INT TO CHAVE-REJ
+                           MOVE "CODIGO DUPLICADO" TO MOTIVO-REJ
+                           WRITE DADOS-REJEITO
+                       ELSE
+                           MOVE NOME-INT TO NOME-OUT
+                           MOVE CODIGO-INT TO CODIGO-OUT
+                           MOVE CPF-INT TO CPF-OUT
+                           MOVE ENDERECO-INT TO ENDERECO-OUT
+                           MOVE TELEFONE-INT TO TELEFONE-OUT
+                           WRITE DADOS-OUT
+                               INVALID KEY
+                                   ADD 1 TO CONT-REJEITADOS
+                                   MOVE "EX01" TO PROGRAMA-REJ
+                                   MOVE CODIGO-INT TO CHAVE-REJ
+                                   MOVE "CODIGO JA EXISTE NA RETOMADA"
+                                       TO MOTIVO-REJ
+                                   WRITE DADOS-REJEITO
+                               END-WRITE
+                               NOT INVALID KEY
+                                   ADD 1 TO CONT-GRAVADOS
+                           END-WRITE
+                       END-IF
+                   END-IF
+                   PERFORM GRAVA-CHECKPOINT
+               END-READ
+           END-PERFORM
+
+           CLOSE CADASTRO-INT
+           CLOSE CADASTRO-OUT
+           CLOSE REJEITOS
+           PERFORM RESETA-CHECKPOINT.
+
+       AVANCA-CHECKPOINT.
+           PERFORM VARYING WS-INDICE-SKIP FROM 1 BY 1
+                   UNTIL WS-INDICE-SKIP > WS-CONTADOR-CKPT
+               READ CADASTRO-INT
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       IF CODIGO-INT NOT = SPACES
+                           PERFORM VERIFICA-DUPLICIDADE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       LE-CHECKPOINT.
+           MOVE ZERO TO WS-CONTADOR-CKPT
+           OPEN INPUT CKPT
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT
+                   NOT AT END
+                       MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+                       MOVE LIDOS-CKPT TO CONT-LIDOS
+                       MOVE GRAVADOS-CKPT TO CONT-GRAVADOS
+                       MOVE REJEITADOS-CKPT TO CONT-REJEITADOS
+               END-READ
+               CLOSE CKPT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           MOVE WS-CONTADOR-ATUAL TO CONTADOR-CKPT
+           MOVE CONT-LIDOS TO LIDOS-CKPT
+           MOVE CONT-GRAVADOS TO GRAVADOS-CKPT
+           MOVE CONT-REJEITADOS TO REJEITADOS-CKPT
+           OPEN OUTPUT CKPT
+           WRITE DADOS-CKPT
+           CLOSE CKPT.
+
+       RESETA-CHECKPOINT.
+           MOVE ZERO TO CONTADOR-CKPT
+           MOVE ZERO TO LIDOS-CKPT
+           MOVE ZERO TO GRAVADOS-CKPT
+           MOVE ZERO TO REJEITADOS-CKPT
+           OPEN OUTPUT CKPT
+           WRITE DADOS-CKPT
+           CLOSE CKPT.
+
+       CONTA-CABECALHO.
+           MOVE ZERO TO WS-QTD-CAB
+           OPEN INPUT CADASTRO-INT
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADASTRO-INT AT END
+                   MOVE "S" TO FIMARQ
+               NOT AT END
+                   IF CODIGO-INT NOT = SPACES
+                       PERFORM VERIFICA-DUPLICIDADE
+                       IF CODIGO-INEDITO
+                           ADD 1 TO WS-QTD-CAB
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CADASTRO-INT
+           MOVE "N" TO FIMARQ
+           MOVE ZERO TO QTD-CLIENTES.
+
+       GRAVA-CABECALHO.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           MOVE WS-DATA-EXECUCAO TO DATA-EXEC-CAB
+           MOVE WS-QTD-CAB TO QTD-REG-CAB
+           OPEN OUTPUT CADASTRO-CAB
+           WRITE REG-CONTROLE-OUT
+           CLOSE CADASTRO-CAB.
+
+       ATUALIZA-CABECALHO.
+           MOVE ZERO TO WS-QTD-REG-CAB-ANT
+           OPEN INPUT CADASTRO-CAB
+           IF WS-STATUS-CAB = "00"
+               READ CADASTRO-CAB
+                   NOT AT END
+                       MOVE QTD-REG-CAB TO WS-QTD-REG-CAB-ANT
+               END-READ
+               CLOSE CADASTRO-CAB
+           END-IF
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           MOVE WS-DATA-EXECUCAO TO DATA-EXEC-CAB
+           COMPUTE QTD-REG-CAB = WS-QTD-REG-CAB-ANT + WS-DELTA-CAB
+           OPEN OUTPUT CADASTRO-CAB
+           WRITE REG-CONTROLE-OUT
+           CLOSE CADASTRO-CAB.
+
+       ATUALIZACAO-INCREMENTAL.
+           MOVE ZERO TO WS-DELTA-CAB
+           OPEN I-O CADASTRO-OUT
+           OPEN INPUT CADASTRO-TRANS
+           PERFORM ABRE-REJEITOS
+
+           PERFORM UNTIL FIM-TRANS = "S"
+               READ CADASTRO-TRANS AT END
+                   MOVE "S" TO FIM-TRANS
+               NOT AT END
+                   ADD 1 TO CONT-LIDOS
+                   PERFORM APLICA-TRANSACAO
+               END-READ
+           END-PERFORM
+
+           PERFORM ATUALIZA-CABECALHO
+           CLOSE CADASTRO-OUT
+           CLOSE CADASTRO-TRANS
+           CLOSE REJEITOS.
+
+       APLICA-TRANSACAO.
+           MOVE CODIGO-TRANS TO CODIGO-OUT
+           EVALUATE TRUE
+               WHEN TRANS-INCLUSAO
+                   MOVE NOME-TRANS TO NOME-OUT
+                   MOVE CPF-TRANS TO CPF-OUT
+                   MOVE ENDERECO-TRANS TO ENDERECO-OUT
+                   MOVE TELEFONE-TRANS TO TELEFONE-OUT
+                   WRITE DADOS-OUT
+                       INVALID KEY
+                           ADD 1 TO CONT-REJEITADOS
+                           DISPLAY "EX01: INCLUSAO REJEITADA - CODIGO "
+                                   CODIGO-TRANS " JA EXISTE"
+                           MOVE "EX01" TO PROGRAMA-REJ
+                           MOVE CODIGO-TRANS TO CHAVE-REJ
+                           MOVE "INCLUSAO - CODIGO JA EXISTE"
+                               TO MOTIVO-REJ
+                           WRITE DADOS-REJEITO
+                       END-WRITE
+                       NOT INVALID KEY
+                           ADD 1 TO CONT-GRAVADOS
+                           ADD 1 TO WS-DELTA-CAB
+                   END-WRITE
+               WHEN TRANS-ALTERACAO
+                   READ CADASTRO-OUT
+                       INVALID KEY
+                           ADD 1 TO CONT-REJEITADOS
+                           DISPLAY "EX01: ALTERACAO REJEITADA - CODIGO"
+                                   CODIGO-TRANS " NAO ENCONTRADO"
+                           MOVE "EX01" TO PROGRAMA-REJ
+                           MOVE CODIGO-TRANS TO CHAVE-REJ
+                           MOVE "ALTERACAO - CODIGO NAO ENCONTRADO"
+                               TO MOTIVO-REJ
+                           WRITE DADOS-REJEITO
+                       END-WRITE
+                       NOT INVALID KEY
+                           MOVE NOME-TRANS TO NOME-OUT
+                           MOVE CPF-TRANS TO CPF-OUT
+                           MOVE ENDERECO-TRANS TO ENDERECO-OUT
+                           MOVE TELEFONE-TRANS TO TELEFONE-OUT
+                           REWRITE DADOS-OUT
+                           ADD 1 TO CONT-GRAVADOS
+                   END-READ
+               WHEN TRANS-EXCLUSAO
+                   DELETE CADASTRO-OUT
+                       INVALID KEY
+                           ADD 1 TO CONT-REJEITADOS
+                           DISPLAY "EX01: EXCLUSAO REJEITADA - CODIGO "
+                                   CODIGO-TRANS " NAO ENCONTRADO"
+                           MOVE "EX01" TO PROGRAMA-REJ
+                           MOVE CODIGO-TRANS TO CHAVE-REJ
+                           MOVE "EXCLUSAO - CODIGO NAO ENCONTRADO"
+                               TO MOTIVO-REJ
+                           WRITE DADOS-REJEITO
+                       END-WRITE
+                       NOT INVALID KEY
+                           ADD 1 TO CONT-GRAVADOS
+                           SUBTRACT 1 FROM WS-DELTA-CAB
+                   END-DELETE
+               WHEN OTHER
+                   ADD 1 TO CONT-REJEITADOS
+                   DISPLAY "EX01: TIPO DE TRANSACAO INVALIDO - CODIGO "
+                           CODIGO-TRANS
+                   MOVE "EX01" TO PROGRAMA-REJ
+                   MOVE CODIGO-TRANS TO CHAVE-REJ
+                   MOVE "TIPO DE TRANSACAO INVALIDO" TO MOTIVO-REJ
+                   WRITE DADOS-REJEITO
+           END-EVALUATE.
+
+       ABRE-REJEITOS.
+           OPEN EXTEND REJEITOS
+           IF WS-STATUS-REJ NOT = "00"
+               OPEN OUTPUT REJEITOS
+               CLOSE REJEITOS
+               OPEN EXTEND REJEITOS
+           END-IF.
+
+       VERIFICA-DUPLICIDADE.
+           SET CODIGO-INEDITO TO TRUE
+           SET IDX-CLI TO 1
+           SEARCH TAB-CLI-ITEM
+               AT END
+                   CONTINUE
+               WHEN TAB-CODIGO (IDX-CLI) = CODIGO-INT
+                   SET CODIGO-DUPLICADO TO TRUE
+           END-SEARCH
+           IF CODIGO-INEDITO
+               ADD 1 TO QTD-CLIENTES
+               MOVE CODIGO-INT TO TAB-CODIGO (QTD-CLIENTES)
+           END-IF.
