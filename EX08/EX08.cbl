@@ -16,54 +16,218 @@
        FILE-CONTROL.
            SELECT CADFUN ASSIGN TO "CADFUN.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADSAI ASSIGN TO "CADSAI.DAT"
+           SELECT CADFUNORD ASSIGN TO "EX08ORD.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-ORDENACAO ASSIGN TO "EX08SORT.TMP".
+           SELECT CADSAI ASSIGN TO "CADSAI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SAI.
+           SELECT CADAUD ASSIGN TO "CADAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-AUD.
+           SELECT CADEXC ASSIGN TO "EX08EXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-EXC.
+           SELECT ACUMULO-ANO ASSIGN TO "EX08YTD.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-YTD
+               FILE STATUS IS WS-STATUS-YTD.
+           SELECT REJEITOS ASSIGN TO "REJEITOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REJ.
+           SELECT PARAMETROS ASSIGN TO "EX08PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARM.
+           SELECT CKPT ASSIGN TO "EX08CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CADFUN.
+       01  DADOS-BRUTO.
+           05 NUMERO-BRUTO     PIC 9(5).
+           05 NOME-BRUTO       PIC X(20).
+           05 SALARIOBRUTO-BR  PIC 9(5)V99.
+
+       FD  CADFUNORD.
        01  DADOS-IN.
            05 NUMERO-IN     PIC 9(5).
            05 NOME-IN       PIC X(20).
            05 SALARIOBRUTO  PIC 9(5)V99.
 
+       SD  ARQ-ORDENACAO.
+       01  DADOS-CLASS.
+           05 NUMERO-CLASS       PIC 9(5).
+           05 NOME-CLASS         PIC X(20).
+           05 SALARIOBRUTO-CLASS PIC 9(5)V99.
+
        FD  CADSAI.
        01  DADOS-OUT.
            05 NUMERO-OUT    PIC 9(5).
            05 NOME-OUT      PIC X(20).
            05 SALARIOLIQ-OUT PIC 9(5)V99.
+       01  REG-CONTROLE-SAI.
+           05 DATA-EXEC-CAB PIC 9(8).
+           05 QTD-REG-CAB   PIC 9(7).
+
+       FD  CADAUD.
+       01  DADOS-AUD.
+           05 NUMERO-AUD       PIC 9(5).
+           05 SALARIOBRUTO-AUD PIC 9(5)V99.
+           05 FAIXA-AUD        PIC X(20).
+           05 SALARIOLIQ-AUD   PIC 9(5)V99.
+
+       FD  CADEXC.
+       01  DADOS-EXC.
+           05 NUMERO-EXC       PIC 9(5).
+           05 NOME-EXC         PIC X(20).
+           05 SALARIOBRUTO-EXC PIC 9(5)V99.
+           05 MOTIVO-EXC       PIC X(20).
+
+       FD  ACUMULO-ANO.
+       01  DADOS-YTD.
+           05 NUMERO-YTD          PIC 9(5).
+           05 TOTAL-ANO-YTD       PIC 9(7)V99.
+           05 ULTIMO-PERIODO-YTD  PIC 9(6).
+
+       FD  REJEITOS.
+       01  DADOS-REJEITO.
+           05 PROGRAMA-REJ     PIC X(4).
+           05 CHAVE-REJ        PIC X(10).
+           05 MOTIVO-REJ       PIC X(30).
+
+       FD  CKPT.
+       01  DADOS-CKPT.
+           05 CONTADOR-CKPT    PIC 9(7).
+
+       FD  PARAMETROS.
+       01  REG-PARM.
+           05 FAIXA1-PARM      PIC 9(5)V99.
+           05 FAIXA2-PARM      PIC 9(5)V99.
+           05 FAIXA3-PARM      PIC 9(5)V99.
+           05 PERIODO-PARM     PIC 9(6).
 
        WORKING-STORAGE SECTION.
        01  SALARIOLIQ     PIC 9(5)V99.
        01  FIMARQ         PIC X(1) VALUE "N".
+       01  WS-FAIXA-APLICADA PIC X(20).
+       01  WS-STATUS-YTD  PIC X(2).
+       01  WS-STATUS-REJ  PIC X(2).
+       01  WS-STATUS-SAI  PIC X(2).
+       01  WS-STATUS-AUD  PIC X(2).
+       01  WS-STATUS-EXC  PIC X(2).
+       01  WS-STATUS-CKPT PIC X(2).
+       01  WS-STATUS-PARM PIC X(2).
+       01  WS-CONTADOR-CKPT  PIC 9(7) COMP VALUE ZERO.
+       01  WS-CONTADOR-ATUAL PIC 9(7) COMP VALUE ZERO.
+       01  WS-INDICE-SKIP    PIC 9(7) COMP.
+       01  WS-QTD-CAB        PIC 9(7) COMP VALUE ZERO.
+       01  WS-DATA-EXECUCAO  PIC 9(8).
+       01  WS-PERIODO-ATUAL  PIC 9(6) COMP VALUE ZERO.
+       01  TAB-NUMEROS.
+           05 QTD-NUMEROS    PIC 9(5) COMP VALUE ZERO.
+           05 TAB-NUM-ITEM OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON QTD-NUMEROS
+                   INDEXED BY IDX-NUM.
+               10 TAB-NUMERO PIC 9(5).
+       01  SW-DUPLICADO      PIC X(1) VALUE "N".
+           88 NUMERO-DUPLICADO VALUE "S".
+           88 NUMERO-INEDITO   VALUE "N".
+
+       01  TABELA-FAIXAS-INIC.
+           05 FILLER PIC X(12) VALUE "010000000750".
+           05 FILLER PIC X(12) VALUE "020000000900".
+           05 FILLER PIC X(12) VALUE "030000001200".
+           05 FILLER PIC X(12) VALUE "999999901400".
+       01  TABELA-FAIXAS REDEFINES TABELA-FAIXAS-INIC.
+           05 FAIXA-DESC OCCURS 4 TIMES.
+               10 LIMITE-FAIXA   PIC 9(5)V99.
+               10 ALIQUOTA-FAIXA PIC 9V9(4).
+
+       01  IDX-FAIXA          PIC 9(1) COMP.
+       01  WS-BASE-ANTERIOR   PIC 9(5)V99 VALUE ZERO.
+       01  WS-BASE-FAIXA      PIC 9(5)V99 VALUE ZERO.
+       01  WS-DESCONTO-TOTAL  PIC 9(5)V99 VALUE ZERO.
 
        PROCEDURE DIVISION.
        INICIO.
-           OPEN INPUT CADFUN
-           OPEN OUTPUT CADSAI
+           PERFORM LE-PARAMETRO
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           IF WS-PERIODO-ATUAL = ZERO
+               MOVE WS-DATA-EXECUCAO (1:6) TO WS-PERIODO-ATUAL
+           END-IF
+
+           SORT ARQ-ORDENACAO
+               ON ASCENDING KEY NUMERO-CLASS
+               USING CADFUN
+               GIVING CADFUNORD
+
+           PERFORM LE-CHECKPOINT
+           IF WS-CONTADOR-CKPT = ZERO
+               PERFORM CONTA-CABECALHO
+           END-IF
+           OPEN INPUT CADFUNORD
+           IF WS-CONTADOR-CKPT > ZERO
+               PERFORM ABRE-CADSAI
+               PERFORM ABRE-CADAUD
+               PERFORM ABRE-CADEXC
+               PERFORM AVANCA-CHECKPOINT
+           ELSE
+               OPEN OUTPUT CADSAI
+               PERFORM GRAVA-CABECALHO
+               OPEN OUTPUT CADAUD
+               OPEN OUTPUT CADEXC
+           END-IF
+           MOVE WS-CONTADOR-CKPT TO WS-CONTADOR-ATUAL
+           PERFORM ABRE-REJEITOS
+           PERFORM ABRE-ACUMULO-ANO
 
            PERFORM UNTIL FIMARQ = "S"
-               READ CADFUN INTO DADOS-IN
+               READ CADFUNORD INTO DADOS-IN
                    AT END
                        MOVE "S" TO FIMARQ
                    NOT AT END
-                       IF SALARIOBRUTO <= 1000
-                           COMPUTE SALARIOLIQ = SALARIOBRUTO*(112 / 100)
-                           PERFORM CRIA-ARQUIVO
-                       END-IF
-                       IF SALARIOBRUTO > 1000 AND SALARIOBRUTO <= 2000
-                           COMPUTE SALARIOLIQ = SALARIOBRUTO*(111 / 100)
-                           PERFORM CRIA-ARQUIVO
-                       END-IF
-                       IF SALARIOBRUTO > 2000
-                           COMPUTE SALARIOLIQ = SALARIOBRUTO*(110 / 100)
-                           PERFORM CRIA-ARQUIVO
+                       ADD 1 TO WS-CONTADOR-ATUAL
+                       IF NUMERO-IN IS NOT NUMERIC
+                           MOVE "EX08" TO PROGRAMA-REJ
+                           MOVE NUMERO-IN TO CHAVE-REJ
+                           MOVE "REGISTRO MAL FORMADO" TO MOTIVO-REJ
+                           WRITE DADOS-REJEITO
+                       ELSE
+                           PERFORM VERIFICA-DUPLICIDADE
+                           IF NUMERO-DUPLICADO
+                               MOVE "EX08" TO PROGRAMA-REJ
+                               MOVE NUMERO-IN TO CHAVE-REJ
+                               MOVE "NUMERO DUPLICADO" TO MOTIVO-REJ
+                               WRITE DADOS-REJEITO
+                           ELSE
+                               IF SALARIOBRUTO IS NOT NUMERIC
+                                       OR SALARIOBRUTO = ZERO
+                                   MOVE "SALARIO INVALIDO" TO MOTIVO-EXC
+                                   PERFORM GRAVA-EXCECAO
+                               ELSE
+                                   PERFORM CALCULA-DESCONTO-PROGRESSIVO
+                                   COMPUTE SALARIOLIQ =
+                                       SALARIOBRUTO - WS-DESCONTO-TOTAL
+                                   PERFORM DETERMINA-FAIXA-APLICADA
+                                   PERFORM CRIA-ARQUIVO
+                               END-IF
+                           END-IF
                        END-IF
+                       PERFORM GRAVA-CHECKPOINT
                END-READ
            END-PERFORM
 
-           CLOSE CADFUN
+           CLOSE CADFUNORD
            CLOSE CADSAI
+           CLOSE CADAUD
+           CLOSE CADEXC
+           CLOSE ACUMULO-ANO
+           CLOSE REJEITOS
+           MOVE ZERO TO WS-CONTADOR-ATUAL
+           PERFORM GRAVA-CHECKPOINT
            STOP RUN.
 
        CRIA-ARQUIVO.
@@ -71,3 +235,192 @@
            MOVE NOME-IN TO NOME-OUT
            MOVE SALARIOLIQ TO SALARIOLIQ-OUT
            WRITE DADOS-OUT
+           PERFORM GRAVA-AUDITORIA
+           PERFORM ATUALIZA-ACUMULO-ANO.
+
+       GRAVA-AUDITORIA.
+           MOVE NUMERO-IN TO NUMERO-AUD
+           MOVE SALARIOBRUTO TO SALARIOBRUTO-AUD
+           MOVE WS-FAIXA-APLICADA TO FAIXA-AUD
+           MOVE SALARIOLIQ TO SALARIOLIQ-AUD
+           WRITE DADOS-AUD.
+
+       GRAVA-EXCECAO.
+           MOVE NUMERO-IN TO NUMERO-EXC
+           MOVE NOME-IN TO NOME-EXC
+           MOVE SALARIOBRUTO TO SALARIOBRUTO-EXC
+           WRITE DADOS-EXC.
+
+       ABRE-REJEITOS.
+           OPEN EXTEND REJEITOS
+           IF WS-STATUS-REJ NOT = "00"
+               OPEN OUTPUT REJEITOS
+               CLOSE REJEITOS
+               OPEN EXTEND REJEITOS
+           END-IF.
+
+       ABRE-ACUMULO-ANO.
+           OPEN I-O ACUMULO-ANO
+           IF WS-STATUS-YTD NOT = "00"
+               OPEN OUTPUT ACUMULO-ANO
+               CLOSE ACUMULO-ANO
+               OPEN I-O ACUMULO-ANO
+           END-IF.
+
+       ABRE-CADSAI.
+           OPEN EXTEND CADSAI
+           IF WS-STATUS-SAI NOT = "00"
+               OPEN OUTPUT CADSAI
+               CLOSE CADSAI
+               OPEN EXTEND CADSAI
+           END-IF.
+
+       ABRE-CADAUD.
+           OPEN EXTEND CADAUD
+           IF WS-STATUS-AUD NOT = "00"
+               OPEN OUTPUT CADAUD
+               CLOSE CADAUD
+               OPEN EXTEND CADAUD
+           END-IF.
+
+       ABRE-CADEXC.
+           OPEN EXTEND CADEXC
+           IF WS-STATUS-EXC NOT = "00"
+               OPEN OUTPUT CADEXC
+               CLOSE CADEXC
+               OPEN EXTEND CADEXC
+           END-IF.
+
+       AVANCA-CHECKPOINT.
+           PERFORM VARYING WS-INDICE-SKIP FROM 1 BY 1
+                   UNTIL WS-INDICE-SKIP > WS-CONTADOR-CKPT
+               READ CADFUNORD INTO DADOS-IN
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       IF NUMERO-IN IS NUMERIC
+                           PERFORM VERIFICA-DUPLICIDADE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CONTA-CABECALHO.
+           MOVE ZERO TO WS-QTD-CAB
+           OPEN INPUT CADFUNORD
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADFUNORD INTO DADOS-IN
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       IF NUMERO-IN IS NUMERIC
+                               AND SALARIOBRUTO IS NUMERIC
+                           PERFORM VERIFICA-DUPLICIDADE
+                           IF NUMERO-INEDITO
+                                   AND SALARIOBRUTO NOT = ZERO
+                               ADD 1 TO WS-QTD-CAB
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CADFUNORD
+           MOVE "N" TO FIMARQ
+           MOVE ZERO TO QTD-NUMEROS.
+
+       VERIFICA-DUPLICIDADE.
+           SET NUMERO-INEDITO TO TRUE
+           SET IDX-NUM TO 1
+           SEARCH TAB-NUM-ITEM
+               AT END
+                   CONTINUE
+               WHEN TAB-NUMERO (IDX-NUM) = NUMERO-IN
+                   SET NUMERO-DUPLICADO TO TRUE
+           END-SEARCH
+           IF NUMERO-INEDITO
+               ADD 1 TO QTD-NUMEROS
+               MOVE NUMERO-IN TO TAB-NUMERO (QTD-NUMEROS)
+           END-IF.
+
+       GRAVA-CABECALHO.
+           MOVE WS-DATA-EXECUCAO TO DATA-EXEC-CAB
+           MOVE WS-QTD-CAB TO QTD-REG-CAB
+           WRITE REG-CONTROLE-SAI.
+
+       LE-CHECKPOINT.
+           MOVE ZERO TO WS-CONTADOR-CKPT
+           OPEN INPUT CKPT
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT
+                   NOT AT END
+                       MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+               END-READ
+               CLOSE CKPT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           MOVE WS-CONTADOR-ATUAL TO CONTADOR-CKPT
+           OPEN OUTPUT CKPT
+           WRITE DADOS-CKPT
+           CLOSE CKPT.
+
+       ATUALIZA-ACUMULO-ANO.
+           MOVE NUMERO-IN TO NUMERO-YTD
+           READ ACUMULO-ANO
+               INVALID KEY
+                   MOVE SALARIOLIQ TO TOTAL-ANO-YTD
+                   MOVE WS-PERIODO-ATUAL TO ULTIMO-PERIODO-YTD
+                   WRITE DADOS-YTD
+               NOT INVALID KEY
+                   IF ULTIMO-PERIODO-YTD < WS-PERIODO-ATUAL
+                       ADD SALARIOLIQ TO TOTAL-ANO-YTD
+                       MOVE WS-PERIODO-ATUAL TO ULTIMO-PERIODO-YTD
+                       REWRITE DADOS-YTD
+                   END-IF
+           END-READ.
+
+       CALCULA-DESCONTO-PROGRESSIVO.
+           MOVE ZERO TO WS-BASE-ANTERIOR
+           MOVE ZERO TO WS-DESCONTO-TOTAL
+           PERFORM APLICA-FAIXA
+               VARYING IDX-FAIXA FROM 1 BY 1
+               UNTIL IDX-FAIXA > 4
+                   OR WS-BASE-ANTERIOR >= SALARIOBRUTO.
+
+       APLICA-FAIXA.
+           IF SALARIOBRUTO > LIMITE-FAIXA (IDX-FAIXA)
+               COMPUTE WS-BASE-FAIXA =
+                   LIMITE-FAIXA (IDX-FAIXA) - WS-BASE-ANTERIOR
+           ELSE
+               COMPUTE WS-BASE-FAIXA =
+                   SALARIOBRUTO - WS-BASE-ANTERIOR
+           END-IF
+           COMPUTE WS-DESCONTO-TOTAL ROUNDED = WS-DESCONTO-TOTAL +
+               (WS-BASE-FAIXA * ALIQUOTA-FAIXA (IDX-FAIXA))
+           MOVE LIMITE-FAIXA (IDX-FAIXA) TO WS-BASE-ANTERIOR.
+
+       DETERMINA-FAIXA-APLICADA.
+           EVALUATE TRUE
+               WHEN SALARIOBRUTO <= LIMITE-FAIXA (1)
+                   MOVE "FAIXA 1 (7,5%)" TO WS-FAIXA-APLICADA
+               WHEN SALARIOBRUTO <= LIMITE-FAIXA (2)
+                   MOVE "FAIXA 2 (9%)" TO WS-FAIXA-APLICADA
+               WHEN SALARIOBRUTO <= LIMITE-FAIXA (3)
+                   MOVE "FAIXA 3 (12%)" TO WS-FAIXA-APLICADA
+               WHEN OTHER
+                   MOVE "FAIXA 4 (14%)" TO WS-FAIXA-APLICADA
+           END-EVALUATE.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WS-STATUS-PARM = "00"
+               READ PARAMETROS
+                   NOT AT END
+                       MOVE FAIXA1-PARM TO LIMITE-FAIXA (1)
+                       MOVE FAIXA2-PARM TO LIMITE-FAIXA (2)
+                       MOVE FAIXA3-PARM TO LIMITE-FAIXA (3)
+                       IF PERIODO-PARM IS NUMERIC
+                               AND PERIODO-PARM NOT = ZERO
+                           MOVE PERIODO-PARM TO WS-PERIODO-ATUAL
+                       END-IF
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
