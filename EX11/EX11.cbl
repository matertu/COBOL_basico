@@ -0,0 +1,360 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX11.
+      *ESTE PROGRAMA FOI DESENVOLVIDO EM LINUX E COMPILADO USANDO GNUCBL
+       AUTHOR. Matheus Souza Tertuliano.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MY-PC.
+       OBJECT-COMPUTER. MY-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADFUN2 ASSIGN TO "CADFUN2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADFUN2ORD ASSIGN TO "EX11ORD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-ORDENACAO ASSIGN TO "EX11SORT.TMP".
+           SELECT CADSAI2 ASSIGN TO "CADSAI2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EX11REL ASSIGN TO "EX11REL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PARAMETROS ASSIGN TO "EX11PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARM.
+           SELECT REJEITOS ASSIGN TO "REJEITOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REJ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CADFUN2.
+       01  DADOS-IN2.
+           05 NUMERO-IN2       PIC 9(5).
+           05 NOME-IN2         PIC X(20).
+           05 DEPTO-IN2        PIC X(10).
+           05 SALARIOBRUTO-IN2 PIC 9(5)V99.
+
+       FD  CADFUN2ORD.
+       01  DADOS-ORD.
+           05 NUMERO-ORD       PIC 9(5).
+           05 NOME-ORD         PIC X(20).
+           05 DEPTO-ORD        PIC X(10).
+           05 SALARIOBRUTO-ORD PIC 9(5)V99.
+
+       SD  ARQ-ORDENACAO.
+       01  DADOS-CLASS.
+           05 NUMERO-CLASS       PIC 9(5).
+           05 NOME-CLASS         PIC X(20).
+           05 DEPTO-CLASS        PIC X(10).
+           05 SALARIOBRUTO-CLASS PIC 9(5)V99.
+
+       FD  CADSAI2.
+       01  DADOS-OUT2.
+           05 NUMERO-OUT2       PIC 9(5).
+           05 NOME-OUT2         PIC X(20).
+           05 DEPTO-OUT2        PIC X(10).
+           05 SALARIOLIQ-OUT2   PIC 9(5)V99.
+           05 ALTA-RENDA-OUT2   PIC X(1).
+       01  REG-CONTROLE-SAI2.
+           05 DATA-EXEC-CAB2    PIC 9(8).
+           05 QTD-REG-CAB2      PIC 9(7).
+
+       FD  EX11REL.
+       01  LINHA-REL             PIC X(80).
+
+       FD  PARAMETROS.
+       01  REG-PARM.
+           05 LIMITE-PARM   PIC 9(5)V99.
+           05 FAIXA1-PARM   PIC 9(5)V99.
+           05 FAIXA2-PARM   PIC 9(5)V99.
+           05 FAIXA3-PARM   PIC 9(5)V99.
+
+       FD  REJEITOS.
+       01  DADOS-REJEITO.
+           05 PROGRAMA-REJ     PIC X(4).
+           05 CHAVE-REJ        PIC X(10).
+           05 MOTIVO-REJ       PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  FIMARQ                PIC X(1) VALUE "N".
+       01  WS-STATUS-PARM        PIC X(2).
+       01  WS-STATUS-REJ         PIC X(2).
+       01  WS-LIMITE-ALTA-RENDA  PIC 9(5)V99 VALUE 3000.
+       01  SALARIOLIQ            PIC 9(5)V99.
+       01  WS-DEPTO-ANTERIOR     PIC X(10) VALUE SPACES.
+       01  WS-PRIMEIRA-LEITURA   PIC X(1) VALUE "S".
+       01  WS-QTD-CAB            PIC 9(7) COMP VALUE ZERO.
+       01  WS-DATA-EXECUCAO      PIC 9(8).
+       01  WS-DATA-SISTEMA REDEFINES WS-DATA-EXECUCAO.
+           05 WS-ANO             PIC 9(4).
+           05 WS-MES             PIC 9(2).
+           05 WS-DIA             PIC 9(2).
+       01  WS-DATA-EMISSAO       PIC X(10).
+
+       01  WS-DEPTO-QTD          PIC 9(5) COMP VALUE ZERO.
+       01  WS-DEPTO-QTD-EDIT     PIC ZZZZ9.
+       01  WS-DEPTO-TOT-BRUTO    PIC 9(9)V99 VALUE ZERO.
+       01  WS-DEPTO-TOT-BRUTO-EDIT PIC Z(8)9,99.
+       01  WS-DEPTO-TOT-LIQ      PIC 9(9)V99 VALUE ZERO.
+       01  WS-DEPTO-TOT-LIQ-EDIT PIC Z(8)9,99.
+
+       01  WS-GERAL-QTD          PIC 9(5) COMP VALUE ZERO.
+       01  WS-GERAL-QTD-EDIT     PIC ZZZZ9.
+       01  WS-GERAL-TOT-BRUTO    PIC 9(9)V99 VALUE ZERO.
+       01  WS-GERAL-TOT-BRUTO-EDIT PIC Z(8)9,99.
+       01  WS-GERAL-TOT-LIQ      PIC 9(9)V99 VALUE ZERO.
+       01  WS-GERAL-TOT-LIQ-EDIT PIC Z(8)9,99.
+
+       01  TAB-NUMEROS.
+           05 QTD-NUMEROS        PIC 9(5) COMP VALUE ZERO.
+           05 TAB-NUM-ITEM       OCCURS 1 TO 9999 TIMES
+                                  DEPENDING ON QTD-NUMEROS
+                                  INDEXED BY IDX-NUM.
+               10 TAB-NUMERO     PIC 9(5).
+
+       01  SW-DUPLICADO          PIC X(1) VALUE "N".
+           88 NUMERO-DUPLICADO   VALUE "S".
+           88 NUMERO-INEDITO     VALUE "N".
+
+       01  TABELA-FAIXAS-INIC.
+           05 FILLER PIC X(12) VALUE "010000000750".
+           05 FILLER PIC X(12) VALUE "020000000900".
+           05 FILLER PIC X(12) VALUE "030000001200".
+           05 FILLER PIC X(12) VALUE "999999901400".
+       01  TABELA-FAIXAS REDEFINES TABELA-FAIXAS-INIC.
+           05 FAIXA-DESC OCCURS 4 TIMES.
+               10 LIMITE-FAIXA   PIC 9(5)V99.
+               10 ALIQUOTA-FAIXA PIC 9V9(4).
+
+       01  IDX-FAIXA          PIC 9(1) COMP.
+       01  WS-BASE-ANTERIOR   PIC 9(5)V99 VALUE ZERO.
+       01  WS-BASE-FAIXA      PIC 9(5)V99 VALUE ZERO.
+       01  WS-DESCONTO-TOTAL  PIC 9(5)V99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM LE-PARAMETRO
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+
+           SORT ARQ-ORDENACAO
+               ON ASCENDING KEY DEPTO-CLASS NUMERO-CLASS
+               USING CADFUN2
+               GIVING CADFUN2ORD
+
+           PERFORM CONTA-CABECALHO
+
+           OPEN INPUT CADFUN2ORD
+           OPEN OUTPUT CADSAI2
+           PERFORM GRAVA-CABECALHO
+           OPEN OUTPUT EX11REL
+           PERFORM IMPRIME-CABECALHO-REL
+           PERFORM ABRE-REJEITOS
+
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADFUN2ORD
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       IF NUMERO-ORD IS NOT NUMERIC
+                               OR SALARIOBRUTO-ORD IS NOT NUMERIC
+                           MOVE "EX11" TO PROGRAMA-REJ
+                           MOVE NUMERO-ORD TO CHAVE-REJ
+                           MOVE "REGISTRO MAL FORMADO" TO MOTIVO-REJ
+                           WRITE DADOS-REJEITO
+                       ELSE
+                           PERFORM VERIFICA-DUPLICIDADE
+                           IF NUMERO-DUPLICADO
+                               MOVE "EX11" TO PROGRAMA-REJ
+                               MOVE NUMERO-ORD TO CHAVE-REJ
+                               MOVE "NUMERO DUPLICADO" TO MOTIVO-REJ
+                               WRITE DADOS-REJEITO
+                           ELSE
+                               PERFORM PROCESSA-FUNCIONARIO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM IMPRIME-SUBTOTAL-DEPTO
+           PERFORM IMPRIME-TOTAL-GERAL
+
+           CLOSE CADFUN2ORD
+           CLOSE CADSAI2
+           CLOSE EX11REL
+           CLOSE REJEITOS
+           STOP RUN.
+
+       ABRE-REJEITOS.
+           OPEN EXTEND REJEITOS
+           IF WS-STATUS-REJ NOT = "00"
+               OPEN OUTPUT REJEITOS
+               CLOSE REJEITOS
+               OPEN EXTEND REJEITOS
+           END-IF.
+
+       VERIFICA-DUPLICIDADE.
+           SET NUMERO-INEDITO TO TRUE
+           SET IDX-NUM TO 1
+           SEARCH TAB-NUM-ITEM
+               AT END
+                   CONTINUE
+               WHEN TAB-NUMERO (IDX-NUM) = NUMERO-ORD
+                   SET NUMERO-DUPLICADO TO TRUE
+           END-SEARCH
+           IF NUMERO-INEDITO
+               ADD 1 TO QTD-NUMEROS
+               MOVE NUMERO-ORD TO TAB-NUMERO (QTD-NUMEROS)
+           END-IF.
+
+       CONTA-CABECALHO.
+           MOVE ZERO TO WS-QTD-CAB
+           OPEN INPUT CADFUN2ORD
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADFUN2ORD
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       IF NUMERO-ORD IS NUMERIC
+                               AND SALARIOBRUTO-ORD IS NUMERIC
+                           PERFORM VERIFICA-DUPLICIDADE
+                           IF NUMERO-INEDITO
+                               ADD 1 TO WS-QTD-CAB
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CADFUN2ORD
+           MOVE "N" TO FIMARQ
+           MOVE ZERO TO QTD-NUMEROS.
+
+       GRAVA-CABECALHO.
+           MOVE WS-DATA-EXECUCAO TO DATA-EXEC-CAB2
+           MOVE WS-QTD-CAB TO QTD-REG-CAB2
+           WRITE REG-CONTROLE-SAI2.
+
+       IMPRIME-CABECALHO-REL.
+           STRING WS-DIA "/" WS-MES "/" WS-ANO
+               DELIMITED BY SIZE INTO WS-DATA-EMISSAO
+           MOVE SPACES TO LINHA-REL
+           STRING "RELATORIO DE FOLHA DE PAGAMENTO POR DEPARTAMENTO"
+               DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           STRING "EMISSAO: " WS-DATA-EMISSAO
+               DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+           MOVE SPACES TO LINHA-REL
+           WRITE LINHA-REL.
+
+       PROCESSA-FUNCIONARIO.
+           IF WS-PRIMEIRA-LEITURA = "N"
+                   AND DEPTO-ORD NOT = WS-DEPTO-ANTERIOR
+               PERFORM IMPRIME-SUBTOTAL-DEPTO
+               PERFORM ZERA-ACUMULADORES-DEPTO
+           END-IF
+           MOVE "N" TO WS-PRIMEIRA-LEITURA
+           MOVE DEPTO-ORD TO WS-DEPTO-ANTERIOR
+
+           PERFORM CALCULA-DESCONTO-PROGRESSIVO
+           COMPUTE SALARIOLIQ =
+               SALARIOBRUTO-ORD - WS-DESCONTO-TOTAL
+
+           ADD 1 TO WS-DEPTO-QTD
+           ADD SALARIOBRUTO-ORD TO WS-DEPTO-TOT-BRUTO
+           ADD SALARIOLIQ TO WS-DEPTO-TOT-LIQ
+           ADD 1 TO WS-GERAL-QTD
+           ADD SALARIOBRUTO-ORD TO WS-GERAL-TOT-BRUTO
+           ADD SALARIOLIQ TO WS-GERAL-TOT-LIQ
+
+           PERFORM GRAVA-SAIDA.
+
+       GRAVA-SAIDA.
+           MOVE NUMERO-ORD TO NUMERO-OUT2
+           MOVE NOME-ORD TO NOME-OUT2
+           MOVE DEPTO-ORD TO DEPTO-OUT2
+           MOVE SALARIOLIQ TO SALARIOLIQ-OUT2
+           IF SALARIOBRUTO-ORD > WS-LIMITE-ALTA-RENDA
+               MOVE "S" TO ALTA-RENDA-OUT2
+           ELSE
+               MOVE "N" TO ALTA-RENDA-OUT2
+           END-IF
+           WRITE DADOS-OUT2.
+
+       CALCULA-DESCONTO-PROGRESSIVO.
+           MOVE ZERO TO WS-BASE-ANTERIOR
+           MOVE ZERO TO WS-DESCONTO-TOTAL
+           PERFORM APLICA-FAIXA
+               VARYING IDX-FAIXA FROM 1 BY 1
+               UNTIL IDX-FAIXA > 4
+                   OR WS-BASE-ANTERIOR >= SALARIOBRUTO-ORD.
+
+       APLICA-FAIXA.
+           IF SALARIOBRUTO-ORD > LIMITE-FAIXA (IDX-FAIXA)
+               COMPUTE WS-BASE-FAIXA =
+                   LIMITE-FAIXA (IDX-FAIXA) - WS-BASE-ANTERIOR
+           ELSE
+               COMPUTE WS-BASE-FAIXA =
+                   SALARIOBRUTO-ORD - WS-BASE-ANTERIOR
+           END-IF
+           COMPUTE WS-DESCONTO-TOTAL ROUNDED = WS-DESCONTO-TOTAL +
+               (WS-BASE-FAIXA * ALIQUOTA-FAIXA (IDX-FAIXA))
+           MOVE LIMITE-FAIXA (IDX-FAIXA) TO WS-BASE-ANTERIOR.
+
+       IMPRIME-SUBTOTAL-DEPTO.
+           IF WS-DEPTO-QTD > ZERO
+               MOVE WS-DEPTO-QTD TO WS-DEPTO-QTD-EDIT
+               MOVE SPACES TO LINHA-REL
+               STRING "DEPARTAMENTO: " WS-DEPTO-ANTERIOR
+                   "  FUNCIONARIOS: " WS-DEPTO-QTD-EDIT
+                   DELIMITED BY SIZE INTO LINHA-REL
+               WRITE LINHA-REL
+
+               MOVE WS-DEPTO-TOT-BRUTO TO WS-DEPTO-TOT-BRUTO-EDIT
+               MOVE WS-DEPTO-TOT-LIQ TO WS-DEPTO-TOT-LIQ-EDIT
+               MOVE SPACES TO LINHA-REL
+               STRING "   TOTAL BRUTO: " WS-DEPTO-TOT-BRUTO-EDIT
+                   "   TOTAL LIQUIDO: " WS-DEPTO-TOT-LIQ-EDIT
+                   DELIMITED BY SIZE INTO LINHA-REL
+               WRITE LINHA-REL
+
+               MOVE SPACES TO LINHA-REL
+               WRITE LINHA-REL
+           END-IF.
+
+       ZERA-ACUMULADORES-DEPTO.
+           MOVE ZERO TO WS-DEPTO-QTD
+           MOVE ZERO TO WS-DEPTO-TOT-BRUTO
+           MOVE ZERO TO WS-DEPTO-TOT-LIQ.
+
+       IMPRIME-TOTAL-GERAL.
+           MOVE WS-GERAL-QTD TO WS-GERAL-QTD-EDIT
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL GERAL - FUNCIONARIOS: " WS-GERAL-QTD-EDIT
+               DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL
+
+           MOVE WS-GERAL-TOT-BRUTO TO WS-GERAL-TOT-BRUTO-EDIT
+           MOVE WS-GERAL-TOT-LIQ TO WS-GERAL-TOT-LIQ-EDIT
+           MOVE SPACES TO LINHA-REL
+           STRING "TOTAL BRUTO GERAL: " WS-GERAL-TOT-BRUTO-EDIT
+               "   TOTAL LIQUIDO GERAL: " WS-GERAL-TOT-LIQ-EDIT
+               DELIMITED BY SIZE INTO LINHA-REL
+           WRITE LINHA-REL.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WS-STATUS-PARM = "00"
+               READ PARAMETROS
+                   NOT AT END
+                       MOVE LIMITE-PARM TO WS-LIMITE-ALTA-RENDA
+                       MOVE FAIXA1-PARM TO LIMITE-FAIXA (1)
+                       MOVE FAIXA2-PARM TO LIMITE-FAIXA (2)
+                       MOVE FAIXA3-PARM TO LIMITE-FAIXA (3)
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
