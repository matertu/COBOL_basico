@@ -17,7 +17,23 @@
            SELECT CADALU ASSIGN "CADALU.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADAPR ASSIGN "CADAPR.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-APR.
+           SELECT CADREP ASSIGN "CADREP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REP.
+           SELECT CADREC ASSIGN "CADREC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REC.
+           SELECT REJEITOS ASSIGN "REJEITOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REJ.
+           SELECT PARAMETROS ASSIGN "EX05PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARM.
+           SELECT CKPT ASSIGN "EX05CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -34,30 +50,288 @@
            05 NUMERO-OUT       PIC 9(5).
            05 NOME-OUT         PIC X(20).
            05 MEDIA-OUT        PIC 9(2)V99.
+       01 REG-CONTROLE-APR.
+           05 DATA-EXEC-CAB    PIC 9(8).
+           05 QTD-REG-CAB      PIC 9(7).
+
+       FD CADREP.
+       01 DADOS-REP.
+           05 NUMERO-REP       PIC 9(5).
+           05 NOME-REP         PIC X(20).
+           05 MEDIA-REP        PIC 9(2)V99.
+           05 FALTAS-REP       PIC 9(2).
+           05 MOTIVO-REP       PIC X(20).
+
+       FD CADREC.
+       01 DADOS-REC.
+           05 NUMERO-REC       PIC 9(5).
+           05 NOME-REC         PIC X(20).
+           05 MEDIA-REC        PIC 9(2)V99.
+           05 FALTAS-REC       PIC 9(2).
+
+       FD REJEITOS.
+       01 DADOS-REJEITO.
+           05 PROGRAMA-REJ     PIC X(4).
+           05 CHAVE-REJ        PIC X(10).
+           05 MOTIVO-REJ       PIC X(30).
+
+       FD CKPT.
+       01 DADOS-CKPT.
+           05 CONTADOR-CKPT    PIC 9(7).
+
+       FD PARAMETROS.
+       01 REG-PARM.
+           05 MEDIA-PARM       PIC 9(2)V99.
+           05 FALTAS-PARM      PIC 9(2).
 
        WORKING-STORAGE SECTION.
        01 MEDIA PIC 9(2)V99.
        01 FIMARQ PIC X(1) VALUE "N".
+       01 WS-STATUS-REJ PIC X(2).
+       01 WS-STATUS-APR        PIC X(2).
+       01 WS-STATUS-REP        PIC X(2).
+       01 WS-STATUS-REC        PIC X(2).
+       01 WS-STATUS-CKPT       PIC X(2).
+       01 WS-STATUS-PARM       PIC X(2).
+       01 WS-LIMITE-MEDIA      PIC 9(2)V99 VALUE 7.
+       01 WS-LIMITE-RECUP      PIC 9(2)V99 VALUE 6,99.
+       01 WS-LIMITE-FALTAS     PIC 9(2) VALUE 18.
+       01 WS-CONTADOR-CKPT     PIC 9(7) COMP VALUE ZERO.
+       01 WS-CONTADOR-ATUAL    PIC 9(7) COMP VALUE ZERO.
+       01 WS-INDICE-SKIP       PIC 9(7) COMP.
+       01 WS-QTD-CAB           PIC 9(7) COMP VALUE ZERO.
+       01 WS-DATA-EXECUCAO     PIC 9(8).
+
+       01 TAB-NUMEROS.
+           05 QTD-NUMEROS      PIC 9(5) COMP VALUE ZERO.
+           05 TAB-NUM-ITEM     OCCURS 1 TO 9999 TIMES
+                                DEPENDING ON QTD-NUMEROS
+                                INDEXED BY IDX-NUM.
+               10 TAB-NUMERO   PIC 9(5).
+
+       01 SW-DUPLICADO         PIC X(1) VALUE "N".
+           88 NUMERO-DUPLICADO VALUE "S".
+           88 NUMERO-INEDITO   VALUE "N".
 
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM LE-PARAMETRO
+           PERFORM LE-CHECKPOINT
+           IF WS-CONTADOR-CKPT = ZERO
+               PERFORM CONTA-CABECALHO
+           END-IF
            OPEN INPUT CADALU.
-           OPEN OUTPUT CADAPR.
+           IF WS-CONTADOR-CKPT > ZERO
+               PERFORM ABRE-CADAPR
+               PERFORM ABRE-CADREP
+               PERFORM ABRE-CADREC
+               PERFORM AVANCA-CHECKPOINT
+           ELSE
+               OPEN OUTPUT CADAPR
+               PERFORM GRAVA-CABECALHO
+               OPEN OUTPUT CADREP
+               OPEN OUTPUT CADREC
+           END-IF
+           MOVE WS-CONTADOR-CKPT TO WS-CONTADOR-ATUAL
+           PERFORM ABRE-REJEITOS.
 
            PERFORM UNTIL FIMARQ = "S"
                READ CADALU AT END
                    MOVE "S" TO FIMARQ
                NOT AT END
-                   COMPUTE MEDIA = (NOTA1-IN + NOTA2-IN) / 2
-                   IF MEDIA >= 7 AND FALTAS-IN <= 18
-                       MOVE NUMERO-IN TO NUMERO-OUT
-                       MOVE NOME-IN TO NOME-OUT
-                       MOVE MEDIA TO MEDIA-OUT
-                       WRITE DADOS-OUT
+                   ADD 1 TO WS-CONTADOR-ATUAL
+                   IF NUMERO-IN IS NOT NUMERIC
+                           OR NOTA1-IN IS NOT NUMERIC
+                           OR NOTA2-IN IS NOT NUMERIC
+                           OR FALTAS-IN IS NOT NUMERIC
+                       MOVE "EX05" TO PROGRAMA-REJ
+                       MOVE NUMERO-IN TO CHAVE-REJ
+                       MOVE "REGISTRO MAL FORMADO" TO MOTIVO-REJ
+                       WRITE DADOS-REJEITO
+                   ELSE
+                       PERFORM VERIFICA-DUPLICIDADE
+                       IF NUMERO-DUPLICADO
+                           MOVE "EX05" TO PROGRAMA-REJ
+                           MOVE NUMERO-IN TO CHAVE-REJ
+                           MOVE "NUMERO DUPLICADO" TO MOTIVO-REJ
+                           WRITE DADOS-REJEITO
+                       ELSE
+                           COMPUTE MEDIA ROUNDED =
+                               (NOTA1-IN + NOTA2-IN) / 2
+                           IF MEDIA >= WS-LIMITE-MEDIA
+                                   AND FALTAS-IN <= WS-LIMITE-FALTAS
+                               MOVE NUMERO-IN TO NUMERO-OUT
+                               MOVE NOME-IN TO NOME-OUT
+                               MOVE MEDIA TO MEDIA-OUT
+                               WRITE DADOS-OUT
+                           ELSE
+                               IF MEDIA >= 5
+                                       AND MEDIA <= WS-LIMITE-RECUP
+                                       AND FALTAS-IN <= WS-LIMITE-FALTAS
+                                   PERFORM GRAVA-RECUPERACAO
+                               ELSE
+                                   PERFORM GRAVA-REPROVADO
+                               END-IF
+                           END-IF
+                       END-IF
                    END-IF
+                   PERFORM GRAVA-CHECKPOINT
                END-READ
            END-PERFORM
 
            CLOSE CADALU.
            CLOSE CADAPR.
+           CLOSE CADREP.
+           CLOSE CADREC.
+           CLOSE REJEITOS.
+           MOVE ZERO TO WS-CONTADOR-ATUAL
+           PERFORM GRAVA-CHECKPOINT.
            STOP RUN.
+
+       ABRE-REJEITOS.
+           OPEN EXTEND REJEITOS
+           IF WS-STATUS-REJ NOT = "00"
+               OPEN OUTPUT REJEITOS
+               CLOSE REJEITOS
+               OPEN EXTEND REJEITOS
+           END-IF.
+
+       ABRE-CADAPR.
+           OPEN EXTEND CADAPR
+           IF WS-STATUS-APR NOT = "00"
+               OPEN OUTPUT CADAPR
+               CLOSE CADAPR
+               OPEN EXTEND CADAPR
+           END-IF.
+
+       ABRE-CADREP.
+           OPEN EXTEND CADREP
+           IF WS-STATUS-REP NOT = "00"
+               OPEN OUTPUT CADREP
+               CLOSE CADREP
+               OPEN EXTEND CADREP
+           END-IF.
+
+       ABRE-CADREC.
+           OPEN EXTEND CADREC
+           IF WS-STATUS-REC NOT = "00"
+               OPEN OUTPUT CADREC
+               CLOSE CADREC
+               OPEN EXTEND CADREC
+           END-IF.
+
+       AVANCA-CHECKPOINT.
+           PERFORM VARYING WS-INDICE-SKIP FROM 1 BY 1
+                   UNTIL WS-INDICE-SKIP > WS-CONTADOR-CKPT
+               READ CADALU
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       IF NUMERO-IN IS NUMERIC
+                               AND NOTA1-IN IS NUMERIC
+                               AND NOTA2-IN IS NUMERIC
+                               AND FALTAS-IN IS NUMERIC
+                           PERFORM VERIFICA-DUPLICIDADE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CONTA-CABECALHO.
+           MOVE ZERO TO WS-QTD-CAB
+           OPEN INPUT CADALU
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADALU AT END
+                   MOVE "S" TO FIMARQ
+               NOT AT END
+                   IF NUMERO-IN IS NUMERIC
+                           AND NOTA1-IN IS NUMERIC
+                           AND NOTA2-IN IS NUMERIC
+                           AND FALTAS-IN IS NUMERIC
+                       PERFORM VERIFICA-DUPLICIDADE
+                       IF NUMERO-INEDITO
+                           COMPUTE MEDIA ROUNDED =
+                               (NOTA1-IN + NOTA2-IN) / 2
+                           IF MEDIA >= WS-LIMITE-MEDIA
+                                   AND FALTAS-IN <= WS-LIMITE-FALTAS
+                               ADD 1 TO WS-QTD-CAB
+                           END-IF
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CADALU
+           MOVE "N" TO FIMARQ
+           MOVE ZERO TO QTD-NUMEROS.
+
+       VERIFICA-DUPLICIDADE.
+           SET NUMERO-INEDITO TO TRUE
+           SET IDX-NUM TO 1
+           SEARCH TAB-NUM-ITEM
+               AT END
+                   CONTINUE
+               WHEN TAB-NUMERO (IDX-NUM) = NUMERO-IN
+                   SET NUMERO-DUPLICADO TO TRUE
+           END-SEARCH
+           IF NUMERO-INEDITO
+               ADD 1 TO QTD-NUMEROS
+               MOVE NUMERO-IN TO TAB-NUMERO (QTD-NUMEROS)
+           END-IF.
+
+       GRAVA-CABECALHO.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           MOVE WS-DATA-EXECUCAO TO DATA-EXEC-CAB
+           MOVE WS-QTD-CAB TO QTD-REG-CAB
+           WRITE REG-CONTROLE-APR.
+
+       LE-CHECKPOINT.
+           MOVE ZERO TO WS-CONTADOR-CKPT
+           OPEN INPUT CKPT
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT
+                   NOT AT END
+                       MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+               END-READ
+               CLOSE CKPT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           MOVE WS-CONTADOR-ATUAL TO CONTADOR-CKPT
+           OPEN OUTPUT CKPT
+           WRITE DADOS-CKPT
+           CLOSE CKPT.
+
+       GRAVA-RECUPERACAO.
+           MOVE NUMERO-IN TO NUMERO-REC
+           MOVE NOME-IN TO NOME-REC
+           MOVE MEDIA TO MEDIA-REC
+           MOVE FALTAS-IN TO FALTAS-REC
+           WRITE DADOS-REC.
+
+       GRAVA-REPROVADO.
+           MOVE NUMERO-IN TO NUMERO-REP
+           MOVE NOME-IN TO NOME-REP
+           MOVE MEDIA TO MEDIA-REP
+           MOVE FALTAS-IN TO FALTAS-REP
+           IF MEDIA < WS-LIMITE-MEDIA AND FALTAS-IN > WS-LIMITE-FALTAS
+               MOVE "MEDIA E FALTAS" TO MOTIVO-REP
+           ELSE
+               IF MEDIA < WS-LIMITE-MEDIA
+                   MOVE "MEDIA INSUFICIENTE" TO MOTIVO-REP
+               ELSE
+                   MOVE "EXCESSO DE FALTAS" TO MOTIVO-REP
+               END-IF
+           END-IF
+           WRITE DADOS-REP.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WS-STATUS-PARM = "00"
+               READ PARAMETROS
+                   NOT AT END
+                       MOVE MEDIA-PARM TO WS-LIMITE-MEDIA
+                       MOVE FALTAS-PARM TO WS-LIMITE-FALTAS
+                       COMPUTE WS-LIMITE-RECUP =
+                           WS-LIMITE-MEDIA - 0,01
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
