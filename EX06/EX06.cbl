@@ -16,42 +16,309 @@
        FILE-CONTROL.
            SELECT CADENT ASSIGN TO "CADENT.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CADSAI ASSIGN TO "CADSAI.DAT"
+           SELECT CADENTORD ASSIGN TO "EX06ORD.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-ORDENACAO ASSIGN TO "EX06SORT.TMP".
+           SELECT CADSAI ASSIGN TO "CADSAI.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-SAI.
+           SELECT PARAMETROS ASSIGN TO "EX06PARM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-PARM.
+           SELECT REJEITOS ASSIGN TO "REJEITOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REJ.
+           SELECT CKPT ASSIGN TO "EX06CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
 
        DATA DIVISION.
        FILE SECTION.
        FD CADENT.
+       01 DADOS-BRUTO.
+           05 NUMERO-BRUTO  PIC 9(5).
+           05 NOME-BRUTO    PIC X(20).
+           05 SALARIO-BRUTO PIC 9(5)V99.
+
+       FD CADENTORD.
        01 DADOS-IN.
            05 NUMERO-IN     PIC 9(5).
            05 NOME-IN       PIC X(20).
            05 SALARIO-IN    PIC 9(5)V99.
 
+       SD ARQ-ORDENACAO.
+       01 DADOS-CLASS.
+           05 NUMERO-CLASS  PIC 9(5).
+           05 NOME-CLASS    PIC X(20).
+           05 SALARIO-CLASS PIC 9(5)V99.
+
        FD CADSAI.
        01 DADOS-OUT.
            05 NUMERO-OUT    PIC 9(5).
            05 NOME-OUT      PIC X(20).
            05 SALARIO-OUT  PIC 9(5)V99.
+       01 REG-CONTROLE-SAI.
+           05 DATA-EXEC-CAB PIC 9(8).
+           05 QTD-REG-CAB   PIC 9(7).
+
+       FD PARAMETROS.
+       01 REG-PARM.
+           05 LIMITE-PARM   PIC 9(5)V99.
+
+       FD REJEITOS.
+       01 DADOS-REJEITO.
+           05 PROGRAMA-REJ     PIC X(4).
+           05 CHAVE-REJ        PIC X(10).
+           05 MOTIVO-REJ       PIC X(30).
+
+       FD CKPT.
+       01 DADOS-CKPT.
+           05 CONTADOR-CKPT       PIC 9(7).
+           05 TOTAL-FUNC-CKPT     PIC 9(5).
+           05 TOTAL-FOLHA-CKPT    PIC 9(9)V99.
+           05 FAIXA-1-CKPT        PIC 9(5).
+           05 FAIXA-2-CKPT        PIC 9(5).
+           05 FAIXA-3-CKPT        PIC 9(5).
+           05 FAIXA-4-CKPT        PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 FIMARQ         PIC X(1) VALUE "N".
+       01 WS-STATUS-PARM PIC X(2).
+       01 WS-STATUS-REJ  PIC X(2).
+       01 WS-STATUS-SAI  PIC X(2).
+       01 WS-STATUS-CKPT PIC X(2).
+       01 WS-CONTADOR-CKPT  PIC 9(7) COMP VALUE ZERO.
+       01 WS-CONTADOR-ATUAL PIC 9(7) COMP VALUE ZERO.
+       01 WS-INDICE-SKIP    PIC 9(7) COMP.
+       01 WS-LIMITE-SALARIO PIC 9(5)V99 VALUE 3000.
+       01 WS-QTD-CAB        PIC 9(7) COMP VALUE ZERO.
+       01 WS-DATA-EXECUCAO  PIC 9(8).
+       01 TAB-NUMEROS.
+           05 QTD-NUMEROS    PIC 9(5) COMP VALUE ZERO.
+           05 TAB-NUM-ITEM OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON QTD-NUMEROS
+                   INDEXED BY IDX-NUM.
+               10 TAB-NUMERO PIC 9(5).
+       01 SW-DUPLICADO       PIC X(1) VALUE "N".
+           88 NUMERO-DUPLICADO VALUE "S".
+           88 NUMERO-INEDITO   VALUE "N".
+
+       01 WS-TOTAL-FUNCIONARIOS PIC 9(5) COMP VALUE ZERO.
+       01 WS-TOTAL-FOLHA        PIC 9(9)V99 VALUE ZERO.
+       01 WS-MEDIA-SALARIAL     PIC 9(7)V99 VALUE ZERO.
+       01 WS-FAIXA-1            PIC 9(5) COMP VALUE ZERO.
+       01 WS-FAIXA-2            PIC 9(5) COMP VALUE ZERO.
+       01 WS-FAIXA-3            PIC 9(5) COMP VALUE ZERO.
+       01 WS-FAIXA-4            PIC 9(5) COMP VALUE ZERO.
 
        PROCEDURE DIVISION.
        INICIO.
-           OPEN INPUT CADENT.
-           OPEN OUTPUT CADSAI.
+           PERFORM LE-PARAMETRO
+
+           SORT ARQ-ORDENACAO
+               ON ASCENDING KEY NUMERO-CLASS
+               USING CADENT
+               GIVING CADENTORD
+
+           PERFORM LE-CHECKPOINT
+           IF WS-CONTADOR-CKPT = ZERO
+               PERFORM CONTA-CABECALHO
+           END-IF
+           OPEN INPUT CADENTORD.
+           IF WS-CONTADOR-CKPT > ZERO
+               PERFORM ABRE-CADSAI
+               PERFORM AVANCA-CHECKPOINT
+           ELSE
+               OPEN OUTPUT CADSAI
+               PERFORM GRAVA-CABECALHO
+           END-IF
+           MOVE WS-CONTADOR-CKPT TO WS-CONTADOR-ATUAL
+           PERFORM ABRE-REJEITOS.
            PERFORM UNTIL FIMARQ = "S"
-               READ CADENT
+               READ CADENTORD
                    AT END MOVE "S" TO FIMARQ
                    NOT AT END
-                   IF SALARIO-IN > 3000
-                       MOVE NUMERO-IN TO NUMERO-OUT
-                       MOVE NOME-IN TO NOME-OUT
-                       MOVE SALARIO-IN TO SALARIO-OUT
-                       WRITE DADOS-OUT
+                   ADD 1 TO WS-CONTADOR-ATUAL
+                   IF NUMERO-IN IS NOT NUMERIC
+                           OR SALARIO-IN IS NOT NUMERIC
+                       MOVE "EX06" TO PROGRAMA-REJ
+                       MOVE NUMERO-IN TO CHAVE-REJ
+                       MOVE "REGISTRO MAL FORMADO" TO MOTIVO-REJ
+                       WRITE DADOS-REJEITO
+                   ELSE
+                       PERFORM VERIFICA-DUPLICIDADE
+                       IF NUMERO-DUPLICADO
+                           MOVE "EX06" TO PROGRAMA-REJ
+                           MOVE NUMERO-IN TO CHAVE-REJ
+                           MOVE "NUMERO DUPLICADO" TO MOTIVO-REJ
+                           WRITE DADOS-REJEITO
+                       ELSE
+                           PERFORM ACUMULA-TOTAIS
+                           IF SALARIO-IN > WS-LIMITE-SALARIO
+                               MOVE NUMERO-IN TO NUMERO-OUT
+                               MOVE NOME-IN TO NOME-OUT
+                               MOVE SALARIO-IN TO SALARIO-OUT
+                               WRITE DADOS-OUT
+                           END-IF
+                       END-IF
+                   END-IF
+                   PERFORM GRAVA-CHECKPOINT
                END-READ
            END-PERFORM
 
-           CLOSE CADENT.
+           CLOSE CADENTORD.
            CLOSE CADSAI.
+           CLOSE REJEITOS.
+           PERFORM RESETA-CHECKPOINT.
+           PERFORM EXIBE-RESUMO-FOLHA
            STOP RUN.
+
+       ACUMULA-TOTAIS.
+           ADD 1 TO WS-TOTAL-FUNCIONARIOS
+           ADD SALARIO-IN TO WS-TOTAL-FOLHA
+           EVALUATE TRUE
+               WHEN SALARIO-IN <= 1000
+                   ADD 1 TO WS-FAIXA-1
+               WHEN SALARIO-IN <= 2000
+                   ADD 1 TO WS-FAIXA-2
+               WHEN SALARIO-IN <= 3000
+                   ADD 1 TO WS-FAIXA-3
+               WHEN OTHER
+                   ADD 1 TO WS-FAIXA-4
+           END-EVALUATE.
+
+       EXIBE-RESUMO-FOLHA.
+           IF WS-TOTAL-FUNCIONARIOS > ZERO
+               COMPUTE WS-MEDIA-SALARIAL ROUNDED =
+                   WS-TOTAL-FOLHA / WS-TOTAL-FUNCIONARIOS
+           END-IF
+           DISPLAY "EX06: RESUMO DA FOLHA DE PAGAMENTO"
+           DISPLAY "EX06: FUNCIONARIOS ........ " WS-TOTAL-FUNCIONARIOS
+           DISPLAY "EX06: TOTAL DA FOLHA ....... " WS-TOTAL-FOLHA
+           DISPLAY "EX06: SALARIO MEDIO ........ " WS-MEDIA-SALARIAL
+           DISPLAY "EX06: FAIXA ATE 1000 ....... " WS-FAIXA-1
+           DISPLAY "EX06: FAIXA 1000 A 2000 .... " WS-FAIXA-2
+           DISPLAY "EX06: FAIXA 2000 A 3000 .... " WS-FAIXA-3
+           DISPLAY "EX06: FAIXA ACIMA DE 3000 .. " WS-FAIXA-4.
+
+       LE-PARAMETRO.
+           OPEN INPUT PARAMETROS
+           IF WS-STATUS-PARM = "00"
+               READ PARAMETROS
+                   NOT AT END
+                       MOVE LIMITE-PARM TO WS-LIMITE-SALARIO
+               END-READ
+               CLOSE PARAMETROS
+           END-IF.
+
+       ABRE-REJEITOS.
+           OPEN EXTEND REJEITOS
+           IF WS-STATUS-REJ NOT = "00"
+               OPEN OUTPUT REJEITOS
+               CLOSE REJEITOS
+               OPEN EXTEND REJEITOS
+           END-IF.
+
+       ABRE-CADSAI.
+           OPEN EXTEND CADSAI
+           IF WS-STATUS-SAI NOT = "00"
+               OPEN OUTPUT CADSAI
+               CLOSE CADSAI
+               OPEN EXTEND CADSAI
+           END-IF.
+
+       AVANCA-CHECKPOINT.
+           PERFORM VARYING WS-INDICE-SKIP FROM 1 BY 1
+                   UNTIL WS-INDICE-SKIP > WS-CONTADOR-CKPT
+               READ CADENTORD
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       IF NUMERO-IN IS NUMERIC
+                               AND SALARIO-IN IS NUMERIC
+                           PERFORM VERIFICA-DUPLICIDADE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CONTA-CABECALHO.
+           MOVE ZERO TO WS-QTD-CAB
+           OPEN INPUT CADENTORD
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADENTORD AT END
+                   MOVE "S" TO FIMARQ
+                   NOT AT END
+                   IF NUMERO-IN IS NUMERIC
+                           AND SALARIO-IN IS NUMERIC
+                       PERFORM VERIFICA-DUPLICIDADE
+                       IF NUMERO-INEDITO
+                               AND SALARIO-IN > WS-LIMITE-SALARIO
+                           ADD 1 TO WS-QTD-CAB
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CADENTORD
+           MOVE "N" TO FIMARQ
+           MOVE ZERO TO QTD-NUMEROS.
+
+       VERIFICA-DUPLICIDADE.
+           SET NUMERO-INEDITO TO TRUE
+           SET IDX-NUM TO 1
+           SEARCH TAB-NUM-ITEM
+               AT END
+                   CONTINUE
+               WHEN TAB-NUMERO (IDX-NUM) = NUMERO-IN
+                   SET NUMERO-DUPLICADO TO TRUE
+           END-SEARCH
+           IF NUMERO-INEDITO
+               ADD 1 TO QTD-NUMEROS
+               MOVE NUMERO-IN TO TAB-NUMERO (QTD-NUMEROS)
+           END-IF.
+
+       GRAVA-CABECALHO.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           MOVE WS-DATA-EXECUCAO TO DATA-EXEC-CAB
+           MOVE WS-QTD-CAB TO QTD-REG-CAB
+           WRITE REG-CONTROLE-SAI.
+
+       LE-CHECKPOINT.
+           MOVE ZERO TO WS-CONTADOR-CKPT
+           OPEN INPUT CKPT
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT
+                   NOT AT END
+                       MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+                       MOVE TOTAL-FUNC-CKPT TO WS-TOTAL-FUNCIONARIOS
+                       MOVE TOTAL-FOLHA-CKPT TO WS-TOTAL-FOLHA
+                       MOVE FAIXA-1-CKPT TO WS-FAIXA-1
+                       MOVE FAIXA-2-CKPT TO WS-FAIXA-2
+                       MOVE FAIXA-3-CKPT TO WS-FAIXA-3
+                       MOVE FAIXA-4-CKPT TO WS-FAIXA-4
+               END-READ
+               CLOSE CKPT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           MOVE WS-CONTADOR-ATUAL TO CONTADOR-CKPT
+           MOVE WS-TOTAL-FUNCIONARIOS TO TOTAL-FUNC-CKPT
+           MOVE WS-TOTAL-FOLHA TO TOTAL-FOLHA-CKPT
+           MOVE WS-FAIXA-1 TO FAIXA-1-CKPT
+           MOVE WS-FAIXA-2 TO FAIXA-2-CKPT
+           MOVE WS-FAIXA-3 TO FAIXA-3-CKPT
+           MOVE WS-FAIXA-4 TO FAIXA-4-CKPT
+           OPEN OUTPUT CKPT
+           WRITE DADOS-CKPT
+           CLOSE CKPT.
+
+       RESETA-CHECKPOINT.
+           MOVE ZERO TO CONTADOR-CKPT
+           MOVE ZERO TO TOTAL-FUNC-CKPT
+           MOVE ZERO TO TOTAL-FOLHA-CKPT
+           MOVE ZERO TO FAIXA-1-CKPT
+           MOVE ZERO TO FAIXA-2-CKPT
+           MOVE ZERO TO FAIXA-3-CKPT
+           MOVE ZERO TO FAIXA-4-CKPT
+           OPEN OUTPUT CKPT
+           WRITE DADOS-CKPT
+           CLOSE CKPT.
