@@ -18,7 +18,14 @@
            SELECT CADALU ASSIGN "CADALU.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CADATU ASSIGN "CADATU.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-ATU.
+           SELECT REJEITOS ASSIGN "REJEITOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REJ.
+           SELECT CKPT ASSIGN "EX07CKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CKPT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -38,34 +45,214 @@
            05 NOME-OUT         PIC X(20).
            05 MEDIA-OUT        PIC 9(2)V99.
            05 SEXO-OUT         PIC X(1).
+       01 REG-CONTROLE-ATU.
+           05 DATA-EXEC-CAB    PIC 9(8).
+           05 QTD-REG-CAB      PIC 9(7).
+
+       FD REJEITOS.
+       01 DADOS-REJEITO.
+           05 PROGRAMA-REJ     PIC X(4).
+           05 CHAVE-REJ        PIC X(10).
+           05 MOTIVO-REJ       PIC X(30).
+
+       FD CKPT.
+       01 DADOS-CKPT.
+           05 CONTADOR-CKPT     PIC 9(7).
+           05 FEMININO-CKPT     PIC 9(5).
+           05 MASCULINO-CKPT    PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 FIMARQ PIC X(1) VALUE "N".
        01 MEDIA PIC 9(2)V99.
+       01 CONT-FEMININO PIC 9(5) COMP VALUE ZERO.
+       01 CONT-MASCULINO PIC 9(5) COMP VALUE ZERO.
+       01 WS-STATUS-REJ PIC X(2).
+       01 WS-STATUS-ATU PIC X(2).
+       01 WS-STATUS-CKPT PIC X(2).
+       01 WS-CONTADOR-CKPT  PIC 9(7) COMP VALUE ZERO.
+       01 WS-CONTADOR-ATUAL PIC 9(7) COMP VALUE ZERO.
+       01 WS-INDICE-SKIP    PIC 9(7) COMP.
+       01 WS-QTD-CAB        PIC 9(7) COMP VALUE ZERO.
+       01 WS-DATA-EXECUCAO  PIC 9(8).
+       01 TAB-NUMEROS.
+           05 QTD-NUMEROS    PIC 9(5) COMP VALUE ZERO.
+           05 TAB-NUM-ITEM OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON QTD-NUMEROS
+                   INDEXED BY IDX-NUM.
+               10 TAB-NUMERO PIC 9(5).
+       01 SW-DUPLICADO       PIC X(1) VALUE "N".
+           88 NUMERO-DUPLICADO VALUE "S".
+           88 NUMERO-INEDITO   VALUE "N".
 
        PROCEDURE DIVISION.
        INICIO.
+           PERFORM LE-CHECKPOINT
+           IF WS-CONTADOR-CKPT = ZERO
+               PERFORM CONTA-CABECALHO
+           END-IF
            OPEN INPUT CADALU.
-           OPEN OUTPUT CADATU.
+           IF WS-CONTADOR-CKPT > ZERO
+               PERFORM ABRE-CADATU
+               PERFORM AVANCA-CHECKPOINT
+           ELSE
+               OPEN OUTPUT CADATU
+               PERFORM GRAVA-CABECALHO
+           END-IF
+           MOVE WS-CONTADOR-CKPT TO WS-CONTADOR-ATUAL
+           PERFORM ABRE-REJEITOS.
 
            PERFORM UNTIL FIMARQ = "S"
                READ CADALU INTO DADOS-IN
-                   AT END 
+                   AT END
                        MOVE "S" TO FIMARQ
                    NOT AT END
-                       COMPUTE MEDIA = 
-                       (NOTA1-IN + NOTA2-IN + NOTA3-IN + NOTA4-IN) / 4
-                       IF SEXO-IN = "F"
-                           MOVE NUMERO-IN TO NUMERO-OUT
-                           MOVE NOME-IN TO NOME-OUT
-                           MOVE MEDIA TO MEDIA-OUT
-                           MOVE SEXO-IN TO SEXO-OUT
-                           WRITE DADOS-OUT
+                       ADD 1 TO WS-CONTADOR-ATUAL
+                       IF NUMERO-IN IS NOT NUMERIC
+                               OR NOTA1-IN IS NOT NUMERIC
+                               OR NOTA2-IN IS NOT NUMERIC
+                               OR NOTA3-IN IS NOT NUMERIC
+                               OR NOTA4-IN IS NOT NUMERIC
+                           MOVE "EX07" TO PROGRAMA-REJ
+                           MOVE NUMERO-IN TO CHAVE-REJ
+                           MOVE "REGISTRO MAL FORMADO" TO MOTIVO-REJ
+                           WRITE DADOS-REJEITO
+                       ELSE
+                           PERFORM VERIFICA-DUPLICIDADE
+                           IF NUMERO-DUPLICADO
+                               MOVE "EX07" TO PROGRAMA-REJ
+                               MOVE NUMERO-IN TO CHAVE-REJ
+                               MOVE "NUMERO DUPLICADO" TO MOTIVO-REJ
+                               WRITE DADOS-REJEITO
+                           ELSE
+                               COMPUTE MEDIA ROUNDED =
+                                   (NOTA1-IN + NOTA2-IN
+                                   + NOTA3-IN + NOTA4-IN) / 4
+                               MOVE NUMERO-IN TO NUMERO-OUT
+                               MOVE NOME-IN TO NOME-OUT
+                               MOVE MEDIA TO MEDIA-OUT
+                               MOVE SEXO-IN TO SEXO-OUT
+                               WRITE DADOS-OUT
+                               IF SEXO-IN = "F"
+                                   ADD 1 TO CONT-FEMININO
+                               ELSE
+                                   ADD 1 TO CONT-MASCULINO
+                               END-IF
+                           END-IF
                        END-IF
+                       PERFORM GRAVA-CHECKPOINT
                END-READ
            END-PERFORM
 
            CLOSE CADALU.
            CLOSE CADATU.
+           CLOSE REJEITOS.
+           PERFORM RESETA-CHECKPOINT.
+           DISPLAY "EX07: TOTAL DE ALUNAS (F) ... " CONT-FEMININO
+           DISPLAY "EX07: TOTAL DE ALUNOS (M) .... " CONT-MASCULINO
            STOP RUN.
-           
\ No newline at end of file
+
+       ABRE-REJEITOS.
+           OPEN EXTEND REJEITOS
+           IF WS-STATUS-REJ NOT = "00"
+               OPEN OUTPUT REJEITOS
+               CLOSE REJEITOS
+               OPEN EXTEND REJEITOS
+           END-IF.
+
+       ABRE-CADATU.
+           OPEN EXTEND CADATU
+           IF WS-STATUS-ATU NOT = "00"
+               OPEN OUTPUT CADATU
+               CLOSE CADATU
+               OPEN EXTEND CADATU
+           END-IF.
+
+       AVANCA-CHECKPOINT.
+           PERFORM VARYING WS-INDICE-SKIP FROM 1 BY 1
+                   UNTIL WS-INDICE-SKIP > WS-CONTADOR-CKPT
+               READ CADALU INTO DADOS-IN
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       IF NUMERO-IN IS NUMERIC
+                               AND NOTA1-IN IS NUMERIC
+                               AND NOTA2-IN IS NUMERIC
+                               AND NOTA3-IN IS NUMERIC
+                               AND NOTA4-IN IS NUMERIC
+                           PERFORM VERIFICA-DUPLICIDADE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       CONTA-CABECALHO.
+           MOVE ZERO TO WS-QTD-CAB
+           OPEN INPUT CADALU
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADALU INTO DADOS-IN
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       IF NUMERO-IN IS NUMERIC
+                               AND NOTA1-IN IS NUMERIC
+                               AND NOTA2-IN IS NUMERIC
+                               AND NOTA3-IN IS NUMERIC
+                               AND NOTA4-IN IS NUMERIC
+                           PERFORM VERIFICA-DUPLICIDADE
+                           IF NUMERO-INEDITO
+                               ADD 1 TO WS-QTD-CAB
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CADALU
+           MOVE "N" TO FIMARQ
+           MOVE ZERO TO QTD-NUMEROS.
+
+       VERIFICA-DUPLICIDADE.
+           SET NUMERO-INEDITO TO TRUE
+           SET IDX-NUM TO 1
+           SEARCH TAB-NUM-ITEM
+               AT END
+                   CONTINUE
+               WHEN TAB-NUMERO (IDX-NUM) = NUMERO-IN
+                   SET NUMERO-DUPLICADO TO TRUE
+           END-SEARCH
+           IF NUMERO-INEDITO
+               ADD 1 TO QTD-NUMEROS
+               MOVE NUMERO-IN TO TAB-NUMERO (QTD-NUMEROS)
+           END-IF.
+
+       GRAVA-CABECALHO.
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           MOVE WS-DATA-EXECUCAO TO DATA-EXEC-CAB
+           MOVE WS-QTD-CAB TO QTD-REG-CAB
+           WRITE REG-CONTROLE-ATU.
+
+       LE-CHECKPOINT.
+           MOVE ZERO TO WS-CONTADOR-CKPT
+           OPEN INPUT CKPT
+           IF WS-STATUS-CKPT = "00"
+               READ CKPT
+                   NOT AT END
+                       MOVE CONTADOR-CKPT TO WS-CONTADOR-CKPT
+                       MOVE FEMININO-CKPT TO CONT-FEMININO
+                       MOVE MASCULINO-CKPT TO CONT-MASCULINO
+               END-READ
+               CLOSE CKPT
+           END-IF.
+
+       GRAVA-CHECKPOINT.
+           MOVE WS-CONTADOR-ATUAL TO CONTADOR-CKPT
+           MOVE CONT-FEMININO TO FEMININO-CKPT
+           MOVE CONT-MASCULINO TO MASCULINO-CKPT
+           OPEN OUTPUT CKPT
+           WRITE DADOS-CKPT
+           CLOSE CKPT.
+
+       RESETA-CHECKPOINT.
+           MOVE ZERO TO CONTADOR-CKPT
+           MOVE ZERO TO FEMININO-CKPT
+           MOVE ZERO TO MASCULINO-CKPT
+           OPEN OUTPUT CKPT
+           WRITE DADOS-CKPT
+           CLOSE CKPT.
