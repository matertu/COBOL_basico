@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX12.
+      *ESTE PROGRAMA FOI DESENVOLVIDO EM LINUX E COMPILADO USANDO GNUCBL
+       AUTHOR. Matheus Souza Tertuliano.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MY-PC.
+       OBJECT-COMPUTER. MY-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCLI1 ASSIGN "CADCLI1.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADALU ASSIGN "CADALU.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADFUN ASSIGN "CADFUN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADXREF ASSIGN "CADXREF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCLI1.
+       01 DADOS-CLI.
+           05 CODIGO-CLI      PIC X(5).
+           05 NOME-CLI        PIC X(20).
+           05 CPF-CLI         PIC X(11).
+           05 ENDERECO-CLI    PIC X(30).
+           05 TELEFONE-CLI    PIC X(15).
+
+       FD CADALU.
+       01 DADOS-ALU.
+           05 NUMERO-ALU       PIC 9(5).
+           05 NOME-ALU         PIC X(20).
+           05 NOTA1-ALU        PIC 9(2)V99.
+           05 NOTA2-ALU        PIC 9(2)V99.
+           05 FALTAS-ALU       PIC 9(2).
+
+       FD CADFUN.
+       01 DADOS-FUN.
+           05 NUMERO-FUN     PIC 9(5).
+           05 NOME-FUN       PIC X(20).
+           05 SALARIOBRUTO-FUN PIC 9(5)V99.
+
+       FD CADXREF.
+       01 DADOS-XREF.
+           05 NOME-XREF          PIC X(20).
+           05 CODIGO-CLI-XREF    PIC X(5).
+           05 CPF-XREF           PIC X(11).
+           05 NUMERO-ALU-XREF    PIC 9(5).
+           05 NUMERO-FUN-XREF    PIC 9(5).
+           05 IND-CLIENTE-XREF   PIC X(1).
+           05 IND-ALUNO-XREF     PIC X(1).
+           05 IND-FUNC-XREF      PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 FIMARQ PIC X(1) VALUE "N".
+
+       01 TAB-ALUNOS.
+           05 QTD-ALUNOS  PIC 9(5) COMP VALUE ZERO.
+           05 TAB-ALU-ITEM OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON QTD-ALUNOS
+                   INDEXED BY IDX-ALU.
+               10 TAB-ALU-NUMERO PIC 9(5).
+               10 TAB-ALU-NOME   PIC X(20).
+               10 TAB-ALU-USADO  PIC X(1) VALUE "N".
+                   88 ALUNO-JA-CRUZADO VALUE "S".
+                   88 ALUNO-PENDENTE   VALUE "N".
+
+       01 TAB-FUNCIONARIOS.
+           05 QTD-FUNCIONARIOS PIC 9(5) COMP VALUE ZERO.
+           05 TAB-FUN-ITEM OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON QTD-FUNCIONARIOS
+                   INDEXED BY IDX-FUN.
+               10 TAB-FUN-NUMERO PIC 9(5).
+               10 TAB-FUN-NOME   PIC X(20).
+               10 TAB-FUN-USADO  PIC X(1) VALUE "N".
+                   88 FUNC-JA-CRUZADO VALUE "S".
+                   88 FUNC-PENDENTE   VALUE "N".
+
+       01 SW-ALUNO-ACHADO   PIC X(1) VALUE "N".
+           88 ALUNO-ACHADO    VALUE "S".
+           88 ALUNO-NAO-ACHADO VALUE "N".
+       01 SW-FUNC-ACHADO    PIC X(1) VALUE "N".
+           88 FUNC-ACHADO     VALUE "S".
+           88 FUNC-NAO-ACHADO VALUE "N".
+
+       01 WS-TOTAL-XREF     PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM CARREGA-ALUNOS
+           PERFORM CARREGA-FUNCIONARIOS
+           OPEN OUTPUT CADXREF
+
+           OPEN INPUT CADCLI1
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADCLI1
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       PERFORM CRUZA-CLIENTE
+               END-READ
+           END-PERFORM
+           CLOSE CADCLI1
+
+           PERFORM GRAVA-ALUNOS-PENDENTES
+               VARYING IDX-ALU FROM 1 BY 1
+               UNTIL IDX-ALU > QTD-ALUNOS
+
+           PERFORM GRAVA-FUNCIONARIOS-PENDENTES
+               VARYING IDX-FUN FROM 1 BY 1
+               UNTIL IDX-FUN > QTD-FUNCIONARIOS
+
+           CLOSE CADXREF
+           DISPLAY "EX12: REGISTROS DE CRUZAMENTO GRAVADOS "
+               WS-TOTAL-XREF
+           STOP RUN.
+
+       CARREGA-ALUNOS.
+           MOVE ZERO TO QTD-ALUNOS
+           MOVE "N" TO FIMARQ
+           OPEN INPUT CADALU
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADALU
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       ADD 1 TO QTD-ALUNOS
+                       MOVE NUMERO-ALU TO TAB-ALU-NUMERO (QTD-ALUNOS)
+                       MOVE NOME-ALU TO TAB-ALU-NOME (QTD-ALUNOS)
+                       MOVE "N" TO TAB-ALU-USADO (QTD-ALUNOS)
+               END-READ
+           END-PERFORM
+           CLOSE CADALU
+           MOVE "N" TO FIMARQ.
+
+       CARREGA-FUNCIONARIOS.
+           MOVE ZERO TO QTD-FUNCIONARIOS
+           MOVE "N" TO FIMARQ
+           OPEN INPUT CADFUN
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADFUN
+                   AT END
+                       MOVE "S" TO FIMARQ
+                   NOT AT END
+                       ADD 1 TO QTD-FUNCIONARIOS
+                       MOVE NUMERO-FUN TO
+                           TAB-FUN-NUMERO (QTD-FUNCIONARIOS)
+                       MOVE NOME-FUN TO
+                           TAB-FUN-NOME (QTD-FUNCIONARIOS)
+                       MOVE "N" TO TAB-FUN-USADO (QTD-FUNCIONARIOS)
+               END-READ
+           END-PERFORM
+           CLOSE CADFUN
+           MOVE "N" TO FIMARQ.
+
+       CRUZA-CLIENTE.
+           SET ALUNO-NAO-ACHADO TO TRUE
+           SET IDX-ALU TO 1
+           SEARCH TAB-ALU-ITEM
+               AT END
+                   CONTINUE
+               WHEN TAB-ALU-NOME (IDX-ALU) = NOME-CLI
+                   SET ALUNO-ACHADO TO TRUE
+                   SET ALUNO-JA-CRUZADO (IDX-ALU) TO TRUE
+           END-SEARCH
+
+           SET FUNC-NAO-ACHADO TO TRUE
+           SET IDX-FUN TO 1
+           SEARCH TAB-FUN-ITEM
+               AT END
+                   CONTINUE
+               WHEN TAB-FUN-NOME (IDX-FUN) = NOME-CLI
+                   SET FUNC-ACHADO TO TRUE
+                   SET FUNC-JA-CRUZADO (IDX-FUN) TO TRUE
+           END-SEARCH
+
+           MOVE NOME-CLI TO NOME-XREF
+           MOVE CODIGO-CLI TO CODIGO-CLI-XREF
+           MOVE CPF-CLI TO CPF-XREF
+           MOVE "S" TO IND-CLIENTE-XREF
+           IF ALUNO-ACHADO
+               MOVE TAB-ALU-NUMERO (IDX-ALU) TO NUMERO-ALU-XREF
+               MOVE "S" TO IND-ALUNO-XREF
+           ELSE
+               MOVE ZERO TO NUMERO-ALU-XREF
+               MOVE "N" TO IND-ALUNO-XREF
+           END-IF
+           IF FUNC-ACHADO
+               MOVE TAB-FUN-NUMERO (IDX-FUN) TO NUMERO-FUN-XREF
+               MOVE "S" TO IND-FUNC-XREF
+           ELSE
+               MOVE ZERO TO NUMERO-FUN-XREF
+               MOVE "N" TO IND-FUNC-XREF
+           END-IF
+           WRITE DADOS-XREF
+           ADD 1 TO WS-TOTAL-XREF.
+
+       GRAVA-ALUNOS-PENDENTES.
+           IF ALUNO-PENDENTE (IDX-ALU)
+               MOVE TAB-ALU-NOME (IDX-ALU) TO NOME-XREF
+               MOVE SPACES TO CODIGO-CLI-XREF
+               MOVE SPACES TO CPF-XREF
+               MOVE TAB-ALU-NUMERO (IDX-ALU) TO NUMERO-ALU-XREF
+               MOVE ZERO TO NUMERO-FUN-XREF
+               MOVE "N" TO IND-CLIENTE-XREF
+               MOVE "S" TO IND-ALUNO-XREF
+               MOVE "N" TO IND-FUNC-XREF
+               WRITE DADOS-XREF
+               ADD 1 TO WS-TOTAL-XREF
+           END-IF.
+
+       GRAVA-FUNCIONARIOS-PENDENTES.
+           IF FUNC-PENDENTE (IDX-FUN)
+               MOVE TAB-FUN-NOME (IDX-FUN) TO NOME-XREF
+               MOVE SPACES TO CODIGO-CLI-XREF
+               MOVE SPACES TO CPF-XREF
+               MOVE ZERO TO NUMERO-ALU-XREF
+               MOVE TAB-FUN-NUMERO (IDX-FUN) TO NUMERO-FUN-XREF
+               MOVE "N" TO IND-CLIENTE-XREF
+               MOVE "N" TO IND-ALUNO-XREF
+               MOVE "S" TO IND-FUNC-XREF
+               WRITE DADOS-XREF
+               ADD 1 TO WS-TOTAL-XREF
+           END-IF.
