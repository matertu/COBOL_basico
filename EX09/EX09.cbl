@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX09.
+      *ESTE PROGRAMA FOI DESENVOLVIDO EM LINUX E COMPILADO USANDO GNUCBL
+       AUTHOR. Matheus Souza Tertuliano.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MY-PC.
+       OBJECT-COMPUTER. MY-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADAPR ASSIGN "CADAPR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADREC ASSIGN "CADREC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADREP ASSIGN "CADREP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOLETIM ASSIGN "BOLETIM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADAPR.
+       01 DADOS-APR.
+           05 NUMERO-APR       PIC 9(5).
+           05 NOME-APR         PIC X(20).
+           05 MEDIA-APR        PIC 9(2)V99.
+
+       FD CADREC.
+       01 DADOS-REC.
+           05 NUMERO-REC       PIC 9(5).
+           05 NOME-REC         PIC X(20).
+           05 MEDIA-REC        PIC 9(2)V99.
+           05 FALTAS-REC       PIC 9(2).
+
+       FD CADREP.
+       01 DADOS-REP.
+           05 NUMERO-REP       PIC 9(5).
+           05 NOME-REP         PIC X(20).
+           05 MEDIA-REP        PIC 9(2)V99.
+           05 FALTAS-REP       PIC 9(2).
+           05 MOTIVO-REP       PIC X(20).
+
+       FD BOLETIM.
+       01 LINHA-BOLETIM        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FIMARQ                  PIC X(1) VALUE "N".
+       01 WS-DATA-SISTEMA.
+           05 WS-ANO               PIC 9(4).
+           05 WS-MES                PIC 9(2).
+           05 WS-DIA                PIC 9(2).
+       01 WS-DATA-EMISSAO           PIC X(10).
+       01 WS-PAGINA                 PIC 9(3) VALUE ZERO.
+       01 WS-LINHA-CONT             PIC 9(3) VALUE 99.
+       01 WS-LINHAS-POR-PAGINA      PIC 9(3) VALUE 20.
+       01 WS-MATRICULA-EDIT         PIC ZZZZ9.
+       01 WS-MEDIA-EDIT             PIC 99,99.
+
+       01 LINHA-CABECALHO-1         PIC X(80).
+       01 LINHA-CABECALHO-2         PIC X(80).
+       01 LINHA-CABECALHO-3         PIC X(80).
+       01 LINHA-DETALHE             PIC X(80).
+
+       PROCEDURE DIVISION.
+       INICIO.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           STRING WS-DIA "/" WS-MES "/" WS-ANO
+               DELIMITED BY SIZE INTO WS-DATA-EMISSAO
+
+           OPEN INPUT CADAPR
+           OPEN INPUT CADREC
+           OPEN INPUT CADREP
+           OPEN OUTPUT BOLETIM
+           PERFORM PULA-CABECALHO-APR
+
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADAPR AT END
+                   MOVE "S" TO FIMARQ
+               NOT AT END
+                   PERFORM IMPRIME-APROVADO
+               END-READ
+           END-PERFORM
+
+           MOVE "N" TO FIMARQ
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADREC AT END
+                   MOVE "S" TO FIMARQ
+               NOT AT END
+                   PERFORM IMPRIME-RECUPERACAO
+               END-READ
+           END-PERFORM
+
+           MOVE "N" TO FIMARQ
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADREP AT END
+                   MOVE "S" TO FIMARQ
+               NOT AT END
+                   PERFORM IMPRIME-REPROVADO
+               END-READ
+           END-PERFORM
+
+           CLOSE CADAPR
+           CLOSE CADREC
+           CLOSE CADREP
+           CLOSE BOLETIM
+           STOP RUN.
+
+       PULA-CABECALHO-APR.
+           READ CADAPR
+               AT END
+                   MOVE "S" TO FIMARQ
+           END-READ.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO WS-PAGINA
+           MOVE ZERO TO WS-LINHA-CONT
+           IF WS-PAGINA > 1
+               MOVE SPACES TO LINHA-BOLETIM
+               WRITE LINHA-BOLETIM
+           END-IF
+           MOVE SPACES TO LINHA-CABECALHO-1
+           STRING "ESCOLA MUNICIPAL - BOLETIM ESCOLAR"
+               DELIMITED BY SIZE INTO LINHA-CABECALHO-1
+           WRITE LINHA-BOLETIM FROM LINHA-CABECALHO-1
+
+           MOVE SPACES TO LINHA-CABECALHO-2
+           STRING "EMISSAO: " WS-DATA-EMISSAO "   PAGINA: " WS-PAGINA
+               DELIMITED BY SIZE INTO LINHA-CABECALHO-2
+           WRITE LINHA-BOLETIM FROM LINHA-CABECALHO-2
+
+           MOVE SPACES TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM
+
+           MOVE SPACES TO LINHA-CABECALHO-3
+           STRING "MATRIC NOME                  MEDIA  SITUACAO"
+               DELIMITED BY SIZE INTO LINHA-CABECALHO-3
+           WRITE LINHA-BOLETIM FROM LINHA-CABECALHO-3
+
+           MOVE ALL "-" TO LINHA-BOLETIM
+           WRITE LINHA-BOLETIM.
+
+       VERIFICA-QUEBRA-PAGINA.
+           IF WS-LINHA-CONT >= WS-LINHAS-POR-PAGINA
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+
+       IMPRIME-APROVADO.
+           PERFORM VERIFICA-QUEBRA-PAGINA
+           MOVE NUMERO-APR TO WS-MATRICULA-EDIT
+           MOVE MEDIA-APR TO WS-MEDIA-EDIT
+           MOVE SPACES TO LINHA-DETALHE
+           STRING WS-MATRICULA-EDIT " " NOME-APR " " WS-MEDIA-EDIT
+               "  APROVADO" DELIMITED BY SIZE INTO LINHA-DETALHE
+           WRITE LINHA-BOLETIM FROM LINHA-DETALHE
+           ADD 1 TO WS-LINHA-CONT.
+
+       IMPRIME-RECUPERACAO.
+           PERFORM VERIFICA-QUEBRA-PAGINA
+           MOVE NUMERO-REC TO WS-MATRICULA-EDIT
+           MOVE MEDIA-REC TO WS-MEDIA-EDIT
+           MOVE SPACES TO LINHA-DETALHE
+           STRING WS-MATRICULA-EDIT " " NOME-REC " " WS-MEDIA-EDIT
+               "  RECUPERACAO" DELIMITED BY SIZE INTO LINHA-DETALHE
+           WRITE LINHA-BOLETIM FROM LINHA-DETALHE
+           ADD 1 TO WS-LINHA-CONT.
+
+       IMPRIME-REPROVADO.
+           PERFORM VERIFICA-QUEBRA-PAGINA
+           MOVE NUMERO-REP TO WS-MATRICULA-EDIT
+           MOVE MEDIA-REP TO WS-MEDIA-EDIT
+           MOVE SPACES TO LINHA-DETALHE
+           STRING WS-MATRICULA-EDIT " " NOME-REP " " WS-MEDIA-EDIT
+               "  REPROVADO - " MOTIVO-REP
+               DELIMITED BY SIZE INTO LINHA-DETALHE
+           WRITE LINHA-BOLETIM FROM LINHA-DETALHE
+           ADD 1 TO WS-LINHA-CONT.
