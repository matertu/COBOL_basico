@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EX10.
+      *ESTE PROGRAMA FOI DESENVOLVIDO EM LINUX E COMPILADO USANDO GNUCBL
+       AUTHOR. Matheus Souza Tertuliano.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+       SECURITY. APENAS O AUTOR PODE MODIFICA-LO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. MY-PC.
+       OBJECT-COMPUTER. MY-PC.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADALU2 ASSIGN "CADALU2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADAPR2 ASSIGN "CADAPR2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADREC2 ASSIGN "CADREC2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CADREP2 ASSIGN "CADREP2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJEITOS ASSIGN "REJEITOS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REJ.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADALU2.
+       01 DADOS-ALU2.
+           05 NUMERO-ALU2       PIC 9(5).
+           05 NOME-ALU2         PIC X(20).
+           05 SEXO-ALU2         PIC X(1).
+           05 QTD-NOTAS-ALU2    PIC 9(1).
+           05 NOTA-ALU2         OCCURS 4 TIMES.
+               10 VALOR-NOTA    PIC 9(2)V99.
+               10 PESO-NOTA     PIC 9V999.
+           05 FALTAS-ALU2       PIC 9(2).
+
+       FD CADAPR2.
+       01 DADOS-APR2.
+           05 NUMERO-APR2       PIC 9(5).
+           05 NOME-APR2         PIC X(20).
+           05 SEXO-APR2         PIC X(1).
+           05 MEDIA-APR2        PIC 9(2)V99.
+
+       FD CADREC2.
+       01 DADOS-REC2.
+           05 NUMERO-REC2       PIC 9(5).
+           05 NOME-REC2         PIC X(20).
+           05 SEXO-REC2         PIC X(1).
+           05 MEDIA-REC2        PIC 9(2)V99.
+           05 FALTAS-REC2       PIC 9(2).
+
+       FD CADREP2.
+       01 DADOS-REP2.
+           05 NUMERO-REP2       PIC 9(5).
+           05 NOME-REP2         PIC X(20).
+           05 SEXO-REP2         PIC X(1).
+           05 MEDIA-REP2        PIC 9(2)V99.
+           05 FALTAS-REP2       PIC 9(2).
+           05 MOTIVO-REP2       PIC X(20).
+
+       FD REJEITOS.
+       01 DADOS-REJEITO.
+           05 PROGRAMA-REJ     PIC X(4).
+           05 CHAVE-REJ        PIC X(10).
+           05 MOTIVO-REJ       PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 FIMARQ                PIC X(1) VALUE "N".
+       01 WS-MEDIA               PIC 9(2)V99.
+       01 WS-SOMA-PONDERADA      PIC 9(4)V9(5).
+       01 IDX-NOTA               PIC 9(1) COMP.
+       01 WS-STATUS-REJ          PIC X(2).
+
+       01 SW-NOTA                PIC X(1) VALUE "N".
+           88 NOTA-INVALIDA      VALUE "S".
+           88 NOTA-VALIDA        VALUE "N".
+
+       01 TAB-NUMEROS.
+           05 QTD-NUMEROS       PIC 9(5) COMP VALUE ZERO.
+           05 TAB-NUM-ITEM      OCCURS 1 TO 9999 TIMES
+                                 DEPENDING ON QTD-NUMEROS
+                                 INDEXED BY IDX-NUM.
+               10 TAB-NUMERO    PIC 9(5).
+
+       01 SW-DUPLICADO           PIC X(1) VALUE "N".
+           88 NUMERO-DUPLICADO   VALUE "S".
+           88 NUMERO-INEDITO     VALUE "N".
+
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT CADALU2
+           OPEN OUTPUT CADAPR2
+           OPEN OUTPUT CADREC2
+           OPEN OUTPUT CADREP2
+           PERFORM ABRE-REJEITOS
+
+           PERFORM UNTIL FIMARQ = "S"
+               READ CADALU2 AT END
+                   MOVE "S" TO FIMARQ
+               NOT AT END
+                   SET NOTA-VALIDA TO TRUE
+                   IF NUMERO-ALU2 IS NUMERIC
+                           AND QTD-NOTAS-ALU2 IS NUMERIC
+                           AND QTD-NOTAS-ALU2 > ZERO
+                           AND QTD-NOTAS-ALU2 NOT > 4
+                       PERFORM VALIDA-NOTAS
+                   END-IF
+                   IF NUMERO-ALU2 IS NOT NUMERIC
+                           OR QTD-NOTAS-ALU2 IS NOT NUMERIC
+                           OR FALTAS-ALU2 IS NOT NUMERIC
+                           OR QTD-NOTAS-ALU2 > 4
+                           OR QTD-NOTAS-ALU2 = ZERO
+                           OR NOTA-INVALIDA
+                       MOVE "EX10" TO PROGRAMA-REJ
+                       MOVE NUMERO-ALU2 TO CHAVE-REJ
+                       MOVE "REGISTRO MAL FORMADO" TO MOTIVO-REJ
+                       WRITE DADOS-REJEITO
+                   ELSE
+                       PERFORM VERIFICA-DUPLICIDADE
+                       IF NUMERO-DUPLICADO
+                           MOVE "EX10" TO PROGRAMA-REJ
+                           MOVE NUMERO-ALU2 TO CHAVE-REJ
+                           MOVE "NUMERO DUPLICADO" TO MOTIVO-REJ
+                           WRITE DADOS-REJEITO
+                       ELSE
+                           PERFORM CALCULA-MEDIA-PONDERADA
+                           PERFORM CLASSIFICA-ALUNO
+                       END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CADALU2
+           CLOSE CADAPR2
+           CLOSE CADREC2
+           CLOSE CADREP2
+           CLOSE REJEITOS
+           STOP RUN.
+
+       ABRE-REJEITOS.
+           OPEN EXTEND REJEITOS
+           IF WS-STATUS-REJ NOT = "00"
+               OPEN OUTPUT REJEITOS
+               CLOSE REJEITOS
+               OPEN EXTEND REJEITOS
+           END-IF.
+
+       VERIFICA-DUPLICIDADE.
+           SET NUMERO-INEDITO TO TRUE
+           SET IDX-NUM TO 1
+           SEARCH TAB-NUM-ITEM
+               AT END
+                   CONTINUE
+               WHEN TAB-NUMERO (IDX-NUM) = NUMERO-ALU2
+                   SET NUMERO-DUPLICADO TO TRUE
+           END-SEARCH
+           IF NUMERO-INEDITO
+               ADD 1 TO QTD-NUMEROS
+               MOVE NUMERO-ALU2 TO TAB-NUMERO (QTD-NUMEROS)
+           END-IF.
+
+       CALCULA-MEDIA-PONDERADA.
+           MOVE ZERO TO WS-SOMA-PONDERADA
+           PERFORM ACUMULA-NOTA
+               VARYING IDX-NOTA FROM 1 BY 1
+               UNTIL IDX-NOTA > QTD-NOTAS-ALU2
+           COMPUTE WS-MEDIA ROUNDED = WS-SOMA-PONDERADA.
+
+       ACUMULA-NOTA.
+           COMPUTE WS-SOMA-PONDERADA = WS-SOMA-PONDERADA +
+               VALOR-NOTA (IDX-NOTA) * PESO-NOTA (IDX-NOTA).
+
+       VALIDA-NOTAS.
+           PERFORM VALIDA-NOTA-ITEM
+               VARYING IDX-NOTA FROM 1 BY 1
+               UNTIL IDX-NOTA > QTD-NOTAS-ALU2
+                   OR NOTA-INVALIDA.
+
+       VALIDA-NOTA-ITEM.
+           IF VALOR-NOTA (IDX-NOTA) IS NOT NUMERIC
+                   OR PESO-NOTA (IDX-NOTA) IS NOT NUMERIC
+               SET NOTA-INVALIDA TO TRUE
+           END-IF.
+
+       CLASSIFICA-ALUNO.
+           IF WS-MEDIA >= 7 AND FALTAS-ALU2 <= 18
+               PERFORM GRAVA-APROVADO2
+           ELSE
+               IF WS-MEDIA >= 5 AND WS-MEDIA <= 6,99
+                       AND FALTAS-ALU2 <= 18
+                   PERFORM GRAVA-RECUPERACAO2
+               ELSE
+                   PERFORM GRAVA-REPROVADO2
+               END-IF
+           END-IF.
+
+       GRAVA-APROVADO2.
+           MOVE NUMERO-ALU2 TO NUMERO-APR2
+           MOVE NOME-ALU2 TO NOME-APR2
+           MOVE SEXO-ALU2 TO SEXO-APR2
+           MOVE WS-MEDIA TO MEDIA-APR2
+           WRITE DADOS-APR2.
+
+       GRAVA-RECUPERACAO2.
+           MOVE NUMERO-ALU2 TO NUMERO-REC2
+           MOVE NOME-ALU2 TO NOME-REC2
+           MOVE SEXO-ALU2 TO SEXO-REC2
+           MOVE WS-MEDIA TO MEDIA-REC2
+           MOVE FALTAS-ALU2 TO FALTAS-REC2
+           WRITE DADOS-REC2.
+
+       GRAVA-REPROVADO2.
+           MOVE NUMERO-ALU2 TO NUMERO-REP2
+           MOVE NOME-ALU2 TO NOME-REP2
+           MOVE SEXO-ALU2 TO SEXO-REP2
+           MOVE WS-MEDIA TO MEDIA-REP2
+           MOVE FALTAS-ALU2 TO FALTAS-REP2
+           IF WS-MEDIA < 7 AND FALTAS-ALU2 > 18
+               MOVE "MEDIA E FALTAS" TO MOTIVO-REP2
+           ELSE
+               IF WS-MEDIA < 7
+                   MOVE "MEDIA INSUFICIENTE" TO MOTIVO-REP2
+               ELSE
+                   MOVE "EXCESSO DE FALTAS" TO MOTIVO-REP2
+               END-IF
+           END-IF
+           WRITE DADOS-REP2.
